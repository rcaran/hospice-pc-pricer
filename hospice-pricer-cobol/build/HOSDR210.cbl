@@ -381,9 +381,43 @@
            05  W-FY-END-YY                PIC 9(02).
            05  W-FY-END-MM                PIC 9(02) VALUE 09.
            05  W-FY-END-DD                PIC 9(02) VALUE 30.
-      
-      
-      
+
+      *----------------------------------------------------------------*
+      *  WAGE INDEX FLOOR / BUDGET-NEUTRALITY ADJUSTMENT, BY FY        *
+      *  APPLIED AFTER THE MSA/CBSA WAGE INDEX LOOKUP, BEFORE THE      *
+      *  CALL TO HOSPR210.  W-WAGE-INDEX-ADJ-TABLE IS EMPTY BY         *
+      *  DEFAULT, WHICH IS A NO-OP (FACTOR OF 1.0000 AND A FLOOR OF    *
+      *  ZERO) FOR EVERY FY - A MAINTAINER ADDS ONE ROW BELOW, KEYED   *
+      *  BY THE 4-DIGIT FY THE ADJUSTMENT APPLIES TO, WHEN A RATE-     *
+      *  SETTING RULE REQUIRES A FLOOR OR BN FACTOR FOR THAT FY.       *
+      *  OTHER FY'S CLAIMS - INCLUDING HISTORICAL CLAIMS REPROCESSED   *
+      *  THROUGH THE SELECTIVE RERUN PATH - ARE UNAFFECTED.            *
+      *----------------------------------------------------------------*
+       01  W-WAGE-INDEX-ADJ-TABLE.
+           05  W-WAGE-INDEX-ADJ-ENTRY     OCCURS 30
+                                          INDEXED BY WIX.
+               10  WI-ADJ-FY              PIC 9(04).
+               10  WI-ADJ-FLOOR           PIC 9V9999.
+               10  WI-ADJ-BN-FACTOR       PIC 9V9999.
+       01  W-WAGE-INDEX-ADJ-CTR           PIC 9(02) VALUE 0.
+
+      *----------------------------------------------------------------*
+      *  TO OVERRIDE A FY, UNCOMMENT AND FILL IN A LINE LIKE THIS ONE
+      *  IN 0050-LOAD-WAGE-INDEX-ADJ, E.G. FOR FY2021:
+      *      ADD 1 TO W-WAGE-INDEX-ADJ-CTR
+      *      MOVE 2021   TO WI-ADJ-FY (W-WAGE-INDEX-ADJ-CTR)
+      *      MOVE 0.2500 TO WI-ADJ-FLOOR (W-WAGE-INDEX-ADJ-CTR)
+      *      MOVE 1.0000 TO WI-ADJ-BN-FACTOR (W-WAGE-INDEX-ADJ-CTR)
+      *----------------------------------------------------------------*
+
+       01  W-WI-ADJ-FY                    PIC 9(04).
+       01  W-WI-ADJ-FOUND-SW              PIC X VALUE 'N'.
+           88  W-WI-ADJ-FOUND                  VALUE 'Y'.
+       01  W-WI-EFF-FLOOR                 PIC 9V9999.
+       01  W-WI-EFF-BN-FACTOR             PIC 9V9999.
+       01  W-ADJ-WAGE-INDEX               PIC 9(02)V9(06).
+
+
       ******************************************************************
        LINKAGE SECTION.
       ***************************************************************
@@ -410,19 +444,35 @@
       *                                                             *
       *              20 = BAD UNITS2 < 8                            *
       *                                                             *
-      *              30 = BAD MSA CODE OR CBSA CODE                 *
+      *              30 = MSA OR CBSA CODE DOES NOT EXIST           *
+      *                                                             *
+      *              40 = BAD PROV WAGE INDEX - MSAFILE             *
+      *                                                             *
+      *              42 = PROV CBSA CODE EXISTS BUT HAS NO WAGE     *
+      *                   INDEX ROW EFFECTIVE IN THE CLAIM'S FY     *
       *                                                             *
-      *              40 = BAD PROV WAGE INDEX CBSA OR MSAFILE       *
+      *              50 = BAD BENE WAGE INDEX - MSAFILE             *
       *                                                             *
-      *              50 = BAD BENE WAGE INDEX CBSA OR MSAFILE       *
+      *              52 = BENE CBSA CODE EXISTS BUT HAS NO WAGE     *
+      *                   INDEX ROW EFFECTIVE IN THE CLAIM'S FY     *
       *                                                             *
       *              51 = BAD PROV NUMBER                           *
       *                                                             *
+      *              53 = BILLED NPI DOES NOT MATCH NPI ON FILE     *
+      *                   FOR THE MATCHED PROVIDER NUMBER           *
+      *                                                             *
+      *              55 = HCPCS CODE NOT VALID FOR THE REVENUE      *
+      *                   CODE BILLED ON THE SAME LINE               *
+      *                                                             *
       ***************************************************************
       
       *-------------------------------------------------------------*
-      *  BILL RECORD - 315 RECORD LENGTH LAYOUT                     *
+      *  BILL RECORD - 347 RECORD LENGTH LAYOUT                     *
       *  CONTAINS INPUT AND OUTPUT VALUES                           *
+      *  BILL-GROUP5 WAS ADDED AS A SECOND GIC (0656) LINE SO A     *
+      *  CLAIM WITH TWO SEPARATE GENERAL INPATIENT CARE STAYS IN    *
+      *  THE SAME BILLING PERIOD CAN BE PRICED WITHOUT SPLITTING    *
+      *  THE CLAIM - WIRED INTO 2021-V210-PROCESS-DATA ONLY         *
       *-------------------------------------------------------------*
        01  BILL-315-DATA.
            10  BILL-NPI                PIC X(10).
@@ -535,8 +585,19 @@
                15  BILL-LOW-RHC-DAYS         PIC 99.
            10  FILLER                        PIC X(08).
       *
-      
-      
+           10  BILL-GROUP5.
+               15  BILL-REV5                PIC XXXX.
+               15  BILL-HCPC5               PIC X(05).
+               15  BILL-LINE-ITEM-DOS5.
+                   20  BILL-LIDOS5-CC       PIC 99.
+                   20  BILL-LIDOS5-YY       PIC 99.
+                   20  BILL-LIDOS5-MM       PIC 99.
+                   20  BILL-LIDOS5-DD       PIC 99.
+               15  BILL-UNITS5              PIC 9(07).
+               15  BILL-PAY-AMT5            PIC 9(06)V99.
+      *
+
+
       ***************************************************************
       
       ***************************************************************
@@ -548,7 +609,7 @@
       ******************************************************************
       
        01  PROV-TABLE.
-           02  PROV-ENTRIES               OCCURS 2400
+           02  PROV-ENTRIES               OCCURS 6000
                                           ASCENDING KEY IS PROV-NO
                                           INDEXED BY PX1 PX2 PX3.
                10  PROV-DATA1.
@@ -558,32 +619,32 @@
                    15  PROV-NO           PIC X(06).
                    15  PROV-EFF-DATE     PIC X(08).
                    15  FILLER            PIC X(56).
-      
+
        01  PROV-DATA-2.
-           02  PROV-ENTRIES2              OCCURS 2400
+           02  PROV-ENTRIES2              OCCURS 6000
                                           INDEXED BY PD2.
                10  PROV-DATA2            PIC X(80).
-      
+
        01  PROV-DATA-3.
-           02  PROV-ENTRIES3              OCCURS 2400
+           02  PROV-ENTRIES3              OCCURS 6000
                                           INDEXED BY PD3.
                10  PROV-DATA3            PIC X(80).
-      
+
       ***************************************************************
       ***************************************************************
        01  MSA-WI-TABLE.
-           05  M-MSA-DATA              OCCURS 4000
+           05  M-MSA-DATA              OCCURS 8000
                                        INDEXED BY MU1 MU2 MU3.
                10  MSA-MSA-LUGAR.
                    15  MSA-MSA       PIC 9(04).
                    15  MSA-LUGAR     PIC X.
                10  MSA-EFFDTE        PIC X(08).
                10  MSA-WAGE-IND      PIC S9(02)V9(04).
-      
+
       ***************************************************************
       ***************************************************************
        01  CBSA-WI-TABLE.
-           05  M-CBSA-DATA             OCCURS 9000
+           05  M-CBSA-DATA             OCCURS 18000
                                        INDEXED BY CU1 CU2 CU3.
                10  M-CBSA              PIC 9(05).
                10  M-CBSA-EFFDTE       PIC X(08).
@@ -611,6 +672,24 @@
            GOBACK.
       
       
+       0050-LOAD-WAGE-INDEX-ADJ.
+      ****------------------------------------------------****
+      ****    BUILD THE WAGE INDEX FLOOR/BN-FACTOR TABLE.    *
+      ****    NO ROWS BY DEFAULT - A MAINTAINER ADDS AN      *
+      ****    ADD/MOVE GROUP BELOW, ONE PER OVERRIDDEN FY,   *
+      ****    WHEN A RATE-SETTING RULE REQUIRES ONE.  E.G.   *
+      ****    FOR FY2021:                                    *
+      ****        ADD 1 TO W-WAGE-INDEX-ADJ-CTR              *
+      ****        MOVE 2021   TO WI-ADJ-FY (W-WAGE-INDEX-ADJ-CTR)
+      ****        MOVE 0.2500 TO WI-ADJ-FLOOR (W-WAGE-INDEX-ADJ-CTR)
+      ****        MOVE 1.0000 TO WI-ADJ-BN-FACTOR
+      ****                          (W-WAGE-INDEX-ADJ-CTR)
+      ****------------------------------------------------****
+
+           MOVE 0 TO W-WAGE-INDEX-ADJ-CTR.
+
+       0050-EXIT.   EXIT.
+
        0200-PROCESS-RECORDS.
       **
       *----------------------------------------------------------*
@@ -621,8 +700,12 @@
                            BILL-PAY-AMT2
                            BILL-PAY-AMT3
                            BILL-PAY-AMT4
+                           BILL-PAY-AMT5
                            BILL-SIA-ADD-ON-PYMTS.
-      
+
+           PERFORM 0050-LOAD-WAGE-INDEX-ADJ
+              THRU 0050-EXIT.
+
            INITIALIZE W-FY-BEGIN-CC
                       W-FY-BEGIN-YY
                       W-FY-END-CC
@@ -822,7 +905,9 @@
       
            IF (BILL-PROV-WAGE-INDEX NOT NUMERIC) OR
               (BILL-PROV-WAGE-INDEX = ZERO)
-              MOVE '40'          TO BILL-RTC
+      ****   CBSA CODE WAS FOUND (RTC WOULD BE 30 OTHERWISE) BUT NO
+      ****   ROW WAS EFFECTIVE WITHIN THE CLAIM'S FISCAL YEAR
+              MOVE '42'          TO BILL-RTC
               GO TO 0375-EXIT.
       
       
@@ -848,12 +933,14 @@
       
            IF (BILL-BENE-WAGE-INDEX NOT NUMERIC) OR
               (BILL-BENE-WAGE-INDEX = ZERO)
-              MOVE '50'          TO BILL-RTC
+      ****   CBSA CODE WAS FOUND (RTC WOULD BE 30 OTHERWISE) BUT NO
+      ****   ROW WAS EFFECTIVE WITHIN THE CLAIM'S FISCAL YEAR
+              MOVE '52'          TO BILL-RTC
               GO TO 0375-EXIT.
-      
+
            PERFORM 1000-CALL
               THRU 1000-EXIT.
-      
+
        0375-EXIT.  EXIT.
       
        0400-SEARCH-4-MSA.
@@ -970,7 +1057,15 @@
                    VARYING PX3
                    FROM PX2 BY 1 UNTIL PROV-NO (PX3) NOT =
                         BILL-PROV-NO OR PROV-NO (PX3) = '999999'.
-      
+
+      ****------------------------------------------------****
+      ****   BILLED NPI MUST MATCH THE NPI ON FILE FOR THE   *
+      ****   MATCHED CCN - CATCHES A TRANSPOSED OR STALE NPI *
+      ****------------------------------------------------****
+           IF BILL-RTC = 00 AND BILL-NPI NOT = SPACES
+              AND BILL-NPI NOT = P-NEW-NPI10
+              MOVE 53                  TO BILL-RTC.
+
        0700-EXIT.  EXIT.
       
        0800-GET-CURR-PROV.
@@ -989,10 +1084,121 @@
        1000-CALL.
       *
       *
+           IF BILL-RTC = 00
+              PERFORM 0600-ADJUST-WAGE-INDEX
+                 THRU 0600-EXIT.
+
+           PERFORM 0900-EDIT-HCPCS-REV
+              THRU 0900-EXIT.
+
+           IF BILL-RTC NOT = 00
+              GO TO 1000-EXIT.
+
            CALL HOSPR210            USING BILL-315-DATA.
-      
-      
+
+
        1000-EXIT.   EXIT.
+
+       0600-ADJUST-WAGE-INDEX.
+      ****------------------------------------------------****
+      ****    APPLY THE BUDGET-NEUTRALITY FACTOR, THEN THE   *
+      ****    WAGE INDEX FLOOR, TO BOTH LOOKED-UP INDEXES,   *
+      ****    USING THE FLOOR/FACTOR ON FILE FOR THE BILL'S  *
+      ****    OWN DISCHARGE FY - NOT SOME OTHER FY'S VALUES  *
+      ****------------------------------------------------****
+
+           PERFORM 0625-FIND-WAGE-INDEX-ADJ
+              THRU 0625-EXIT.
+
+           COMPUTE W-ADJ-WAGE-INDEX ROUNDED =
+              BILL-PROV-WAGE-INDEX * W-WI-EFF-BN-FACTOR.
+           IF W-ADJ-WAGE-INDEX < W-WI-EFF-FLOOR
+              MOVE W-WI-EFF-FLOOR        TO BILL-PROV-WAGE-INDEX
+           ELSE
+              MOVE W-ADJ-WAGE-INDEX      TO BILL-PROV-WAGE-INDEX.
+
+           COMPUTE W-ADJ-WAGE-INDEX ROUNDED =
+              BILL-BENE-WAGE-INDEX * W-WI-EFF-BN-FACTOR.
+           IF W-ADJ-WAGE-INDEX < W-WI-EFF-FLOOR
+              MOVE W-WI-EFF-FLOOR        TO BILL-BENE-WAGE-INDEX
+           ELSE
+              MOVE W-ADJ-WAGE-INDEX      TO BILL-BENE-WAGE-INDEX.
+
+       0600-EXIT.   EXIT.
+
+       0625-FIND-WAGE-INDEX-ADJ.
+      ****------------------------------------------------****
+      ****    LOOK UP THE BILL'S DISCHARGE FY IN THE WAGE    *
+      ****    INDEX ADJUSTMENT TABLE.  NO ROW FOR THE FY -   *
+      ****    OR AN EMPTY TABLE - MEANS NO-OP (FLOOR ZERO,   *
+      ****    FACTOR 1.0000), SO THIS IS SAFE TO PERFORM     *
+      ****    EVERY TIME EVEN WHEN NO FY IS OVERRIDDEN       *
+      ****------------------------------------------------****
+
+           MOVE 'N' TO W-WI-ADJ-FOUND-SW.
+           MOVE 0.0000 TO W-WI-EFF-FLOOR.
+           MOVE 1.0000 TO W-WI-EFF-BN-FACTOR.
+
+           COMPUTE W-WI-ADJ-FY =
+              (W-FY-END-CC * 100) + W-FY-END-YY.
+
+           IF W-WAGE-INDEX-ADJ-CTR > 0
+              SET WIX TO 1
+              SEARCH W-WAGE-INDEX-ADJ-ENTRY VARYING WIX
+                 AT END
+                    CONTINUE
+                 WHEN WI-ADJ-FY (WIX) = W-WI-ADJ-FY
+                    MOVE 'Y'              TO W-WI-ADJ-FOUND-SW
+                    MOVE WI-ADJ-FLOOR (WIX)
+                                          TO W-WI-EFF-FLOOR
+                    MOVE WI-ADJ-BN-FACTOR (WIX)
+                                          TO W-WI-EFF-BN-FACTOR
+              END-SEARCH
+           END-IF.
+
+       0625-EXIT.   EXIT.
+
+       0900-EDIT-HCPCS-REV.
+      ****------------------------------------------------****
+      ****    NONE OF THE HOSPICE LEVEL-OF-CARE REVENUE      *
+      ****    CODES (0651/0652/0655/0656) ARE VALID FOR ANY   *
+      ****    HCPCS CODE - A POPULATED BILL-HCPCn ON ONE OF   *
+      ****    THESE LINES MEANS THE LINE WAS CODED TO THE     *
+      ****    WRONG REVENUE CODE, OR SHOULDN'T CARRY A        *
+      ****    HCPCS AT ALL, AND IS REJECTED                   *
+      ****------------------------------------------------****
+
+           IF BILL-HCPC1 NOT = SPACES
+              AND (BILL-REV1 = '0651' OR '0652' OR
+                                '0655' OR '0656')
+                 MOVE '55'          TO BILL-RTC
+                 GO TO 0900-EXIT.
+
+           IF BILL-HCPC2 NOT = SPACES
+              AND (BILL-REV2 = '0651' OR '0652' OR
+                                '0655' OR '0656')
+                 MOVE '55'          TO BILL-RTC
+                 GO TO 0900-EXIT.
+
+           IF BILL-HCPC3 NOT = SPACES
+              AND (BILL-REV3 = '0651' OR '0652' OR
+                                '0655' OR '0656')
+                 MOVE '55'          TO BILL-RTC
+                 GO TO 0900-EXIT.
+
+           IF BILL-HCPC4 NOT = SPACES
+              AND (BILL-REV4 = '0651' OR '0652' OR
+                                '0655' OR '0656')
+                 MOVE '55'          TO BILL-RTC
+                 GO TO 0900-EXIT.
+
+           IF BILL-HCPC5 NOT = SPACES
+              AND (BILL-REV5 = '0651' OR '0652' OR
+                                '0655' OR '0656')
+                 MOVE '55'          TO BILL-RTC
+                 GO TO 0900-EXIT.
+
+       0900-EXIT.   EXIT.
       
       ***************************************************************
       ******        L A S T   S O U R C E   S T A T E M E N T   *****
