@@ -207,7 +207,8 @@
        01  WRK-PAY-RATE2                  PIC 9(06)V9(02) VALUE 0.
        01  WRK-PAY-RATE3                  PIC 9(06)V9(02) VALUE 0.
        01  WRK-PAY-RATE4                  PIC 9(06)V9(02) VALUE 0.
-      
+       01  WRK-PAY-RATE5                  PIC 9(06)V9(02) VALUE 0.
+
       
       
       *-------------------------------------------------------------*
@@ -308,11 +309,21 @@
       *                                                             *
       *              51 = BAD PROV NUMBER                           *
       *                                                             *
+      *              54 = BILL-FROM-DATE OUT OF SUPPORTED RANGE     *
+      *                   (BEFORE FY1998 ENDED OR PAST THE LAST FY  *
+      *                   THIS PROGRAM PRICES)                      *
+      *                                                             *
+      *              56 = BILL-GROUP5 (SECOND GIC/0656 LINE)        *
+      *                   PRESENT ON A CLAIM NOT PRICED UNDER       *
+      *                   FY2021 - NOT SUPPORTED FOR EARLIER FYS    *
+      *                                                             *
       ***************************************************************
       
       *-------------------------------------------------------------*
-      *  BILL RECORD - 315 RECORD LENGTH LAYOUT                     *
+      *  BILL RECORD - 347 RECORD LENGTH LAYOUT                     *
       *  CONTAINS INPUT AND OUTPUT VALUES                           *
+      *  BILL-GROUP5 IS A SECOND GIC (0656) LINE - SEE              *
+      *  2021-V210-GIC5-0656                                        *
       *-------------------------------------------------------------*
        01  BILL-315-DATA.
            10  BILL-NPI                PIC X(10).
@@ -426,7 +437,18 @@
       *
            10  FILLER                        PIC X(08).
       *
-      
+           10  BILL-GROUP5.
+               15  BILL-REV5                PIC XXXX.
+               15  BILL-HCPC5               PIC X(05).
+               15  BILL-LINE-ITEM-DOS5.
+                   20  BILL-LIDOS5-CC       PIC 99.
+                   20  BILL-LIDOS5-YY       PIC 99.
+                   20  BILL-LIDOS5-MM       PIC 99.
+                   20  BILL-LIDOS5-DD       PIC 99.
+               15  BILL-UNITS5              PIC 9(07).
+               15  BILL-PAY-AMT5            PIC 9(06)V99.
+      *
+
       ***************************************************************
       ***************************************************************
       ***************************************************************
@@ -445,11 +467,14 @@
       
            PERFORM 1000-INITIALIZE
               THRU 1000-INITIALIZE-EXIT.
-      
+
+           IF BILL-RTC NOT = '00'
+              GOBACK.
+
       *----------------------------------------------------------****
       *  FY 2021 PROCESS - OCT 2020 RELEASE 20.0
       *----------------------------------------------------------****
-      
+
            IF BILL-FROM-DATE > 20200930
               PERFORM 2021-V210-PROCESS-DATA
                  THRU 2021-V210-PROCESS-EXIT
@@ -714,6 +739,7 @@
                            BILL-PAY-AMT2
                            BILL-PAY-AMT3
                            BILL-PAY-AMT4
+                           BILL-PAY-AMT5
                            BILL-SIA-ADD-ON-PYMTS.
       
       *--------------------------------------------------------------
@@ -722,8 +748,30 @@
            INITIALIZE RHC-LOGIC-FLAGS
                       RHC-LOGIC-VALUES
                       DATE-CALCULATION-FIELDS.
-      
-      
+
+      *--------------------------------------------------------------
+      *  BILL-FROM-DATE MUST FALL WITHIN A FY THIS PROGRAM ACTUALLY
+      *  PRICES.  WITHOUT THIS CHECK A DATE OLDER THAN FY1998 (OR A
+      *  BLANK/GARBLED DATE) FALLS THROUGH EVERY IF IN THE MAINLINE
+      *  AND IS SILENTLY PRICED AT 1998-PROCESS-DATA.  ONLY 09/30/1998
+      *  ITSELF (THE LAST DAY OF FY1998) STILL REACHES THAT PARAGRAPH.
+      *--------------------------------------------------------------
+           IF BILL-FROM-DATE < 19980930 OR
+              BILL-FROM-DATE > 20210930
+              MOVE '54'              TO BILL-RTC
+              GO TO 1000-INITIALIZE-EXIT.
+
+      *--------------------------------------------------------------
+      *  BILL-GROUP5 (THE SECOND GIC/0656 LINE) IS ONLY PRICED UNDER
+      *  FY2021-V210 (SEE 2021-V210-GIC5-0656).  WITHOUT THIS CHECK A
+      *  POPULATED BILL-GROUP5 ON AN EARLIER-FY CLAIM WOULD HAVE ITS
+      *  SECOND STAY SILENTLY DROPPED WITH NO PAYMENT AND NO RTC.
+      *--------------------------------------------------------------
+           IF BILL-REV5 = '0656' AND BILL-FROM-DATE NOT > 20200930
+              MOVE '56'              TO BILL-RTC
+              GO TO 1000-INITIALIZE-EXIT.
+
+
        1000-INITIALIZE-EXIT.
            EXIT.
       
@@ -5822,35 +5870,46 @@
            IF BILL-UNITS1 > 1000 OR
               BILL-UNITS2 > 1000 OR
               BILL-UNITS3 > 1000 OR
-              BILL-UNITS4 > 1000
+              BILL-UNITS4 > 1000 OR
+              BILL-UNITS5 > 1000
               MOVE '10' TO BILL-RTC
               GO TO 2021-V210-PROCESS-EXIT
            END-IF.
-      
-      
+
+
       *---------------------------------------------------------------
       *  CALCULATE PAYMENT FOR EACH LEVEL OF CARE BY REVENUE CODE
       *---------------------------------------------------------------
            IF BILL-REV1 = '0651'
               PERFORM 2021-V210-RHC-0651
                  THRU 2021-V210-RHC-0651-EXIT.
-      
-      
+
+
            IF BILL-REV2 = '0652'
               PERFORM 2021-V210-CHC-0652
                  THRU 2021-V210-CHC-0652-EXIT.
-      
-      
+
+
            IF BILL-REV3 = '0655'
               PERFORM 2021-V210-IRC-0655
                  THRU 2021-V210-IRC-0655-EXIT.
-      
-      
+
+
            IF BILL-REV4 = '0656'
               PERFORM 2021-V210-GIC-0656
                  THRU 2021-V210-GIC-0656-EXIT.
-      
-      
+
+
+      *---------------------------------------------------------------
+      *  BILL-GROUP5 IS A SECOND GIC (0656) LINE, FOR A CLAIM WITH
+      *  TWO SEPARATE GENERAL INPATIENT CARE STAYS IN THE SAME
+      *  BILLING PERIOD
+      *---------------------------------------------------------------
+           IF BILL-REV5 = '0656'
+              PERFORM 2021-V210-GIC5-0656
+                 THRU 2021-V210-GIC5-0656-EXIT.
+
+
       *---------------------------------------------------------------
       *  CALCULATE TOTAL CLAIM PAYMENT
       *---------------------------------------------------------------
@@ -5859,8 +5918,9 @@
                    WRK-PAY-RATE2 +
                    WRK-PAY-RATE3 +
                    WRK-PAY-RATE4 +
+                   WRK-PAY-RATE5 +
                    SIA-PAY-AMT-TOTAL.
-      
+
       *---------------------------------------------------------------
       *  MOVE EACH LEVEL OF CARE'S PAYMENT TO THE OUTPUT RECORD
       *---------------------------------------------------------------
@@ -5868,16 +5928,18 @@
            MOVE WRK-PAY-RATE2        TO  BILL-PAY-AMT2.
            MOVE WRK-PAY-RATE3        TO  BILL-PAY-AMT3.
            MOVE WRK-PAY-RATE4        TO  BILL-PAY-AMT4.
-      
-      
+           MOVE WRK-PAY-RATE5        TO  BILL-PAY-AMT5.
+
+
       *---------------------------------------------------------------
       *  INITIALIZE WORKING STORAGE PAYMENT VARIABLES
       *---------------------------------------------------------------
            MOVE ZEROES               TO WRK-PAY-RATE1
                                         WRK-PAY-RATE2
                                         WRK-PAY-RATE3
-                                        WRK-PAY-RATE4.
-      
+                                        WRK-PAY-RATE4
+                                        WRK-PAY-RATE5.
+
        2021-V210-PROCESS-EXIT.
            EXIT.
       
@@ -6493,9 +6555,37 @@
       
        2021-V210-GIC-0656-EXIT.
            EXIT.
-      
-      
-      
+
+
+      ****============================================================
+      **** SECOND GIC LINE (BILL-GROUP5) - SAME RATE LOGIC AS
+      **** 2021-V210-GIC-0656, KEPT SEPARATE SINCE IT ACCUMULATES
+      **** INTO ITS OWN WRK-PAY-RATE5 / BILL-UNITS5
+      ****============================================================
+       2021-V210-GIC5-0656.
+
+      ****============================================================
+      **** CALCULATE GIC PAYMENT WITH QIP REDUCTION (1 UNIT = 1 DAY)
+      ****============================================================
+           IF BILL-QIP-IND = '1'
+              COMPUTE WRK-PAY-RATE5 ROUNDED =
+                     ((2021-V210-GIC-LS-RATE-Q * BILL-PROV-WAGE-INDEX)
+                       + 2021-V210-GIC-NLS-RATE-Q) *  BILL-UNITS5
+
+      ****============================================================
+      **** CALCULATE GIC PAYMENT W/OUT QIP REDUCTION (1 UNIT = 1 DAY)
+      ****============================================================
+           ELSE
+              COMPUTE WRK-PAY-RATE5 ROUNDED =
+                     ((2021-V210-GIC-LS-RATE * BILL-PROV-WAGE-INDEX)
+                       + 2021-V210-GIC-NLS-RATE) *  BILL-UNITS5
+           END-IF.
+
+       2021-V210-GIC5-0656-EXIT.
+           EXIT.
+
+
+
       ****************************************************************
        V210-CALC-PRIOR-SVC-DAYS.
       ****************************************************************
