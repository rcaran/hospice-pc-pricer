@@ -0,0 +1,380 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HOSCAP210.
+      *================================================================*
+      * HOSCAP210 - HOSPICE AGGREGATE CAP PAYMENT ACCUMULATION         *
+      *                                                                *
+      * Reads RATEFILE (HOSOP210's pricer output) and accumulates each *
+      * provider's paid amounts across one hospice cap year - Nov 1 of *
+      * the prior calendar year through Oct 31 of HOSCAP210-YEAR.      *
+      * Each provider's accumulated total is compared against a cap    *
+      * amount loaded from CAPFILE, and a status of WITHIN CAP,        *
+      * APPROACHING CAP (90% or more of the cap amount), or OVER CAP   *
+      * is reported.  Only bills the pricer actually paid (RTC=00,     *
+      * or one of the SIA-only RTCs 73/74/75/77 - see HOSDR210's RTC   *
+      * comment block) count toward the accumulated total.             *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86-64.
+       OBJECT-COMPUTER. X86-64.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATEFILE ASSIGN TO "RATEFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+           SELECT CAPFILE  ASSIGN TO "CAPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAP-STATUS.
+           SELECT CAPRPT   ASSIGN TO "CAPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  RATEFILE.
+       01  RATE-RECORD                PIC X(347).
+
+       FD  CAPFILE.
+       01  CAP-RECORD                 PIC X(80).
+
+       FD  CAPRPT.
+       01  CAPRPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RATE-STATUS             PIC XX.
+       01  WS-CAP-STATUS              PIC XX.
+       01  WS-RPT-STATUS              PIC XX.
+
+       01  WS-EOF-RATE                PIC 9 VALUE 0.
+       01  WS-EOF-CAP                 PIC 9 VALUE 0.
+
+       01  WS-RATE-CTR                PIC 9(09) VALUE 0.
+       01  WS-IN-YEAR-CTR             PIC 9(09) VALUE 0.
+       01  WS-OVER-CAP-CTR            PIC 9(09) VALUE 0.
+       01  WS-APPROACH-CTR            PIC 9(09) VALUE 0.
+
+      *---------------------------------------------------------------*
+      * HOSCAP210-YEAR ENVIRONMENT PARM - CALENDAR YEAR THE CAP YEAR
+      * ENDS IN.  CAP YEAR RUNS 11/01 OF THE PRIOR YEAR THROUGH 10/31
+      * OF THIS YEAR, E.G. HOSCAP210-YEAR=2021 MEANS 11/01/2020 -
+      * 10/31/2021.
+      *---------------------------------------------------------------*
+       01  WS-CAP-YEAR-PARM           PIC X(05) VALUE SPACES.
+       01  WS-CAP-YEAR                PIC 9(04) VALUE 0.
+       01  WS-CAP-YEAR-BEG            PIC 9(08) VALUE 0.
+       01  WS-CAP-YEAR-END            PIC 9(08) VALUE 0.
+
+      *---------------------------------------------------------------*
+      * RATE RECORD - ONLY THE FIELDS THIS REPORT NEEDS
+      *---------------------------------------------------------------*
+       01  WS-BILL-315-DATA.
+           10  WS-BILL-NPI            PIC X(10).
+           10  WS-BILL-PROV-NO        PIC X(06).
+           10  WS-BILL-FROM-DATE      PIC 9(08).
+           10  FILLER                  PIC X(269).
+           10  WS-BILL-PAY-TOTAL      PIC 9(06)V99.
+           10  WS-BILL-RTC            PIC XX.
+           10  FILLER                  PIC X(44).
+
+      *---------------------------------------------------------------*
+      * CAPFILE CONTROL CARD - ONE "PROV" CARD PER PROVIDER CAP AMOUNT
+      *   PROV nnnnnn ppppppppp   (AMOUNT IS 9(07)V99, NO DECIMAL
+      *                            POINT - 000300000 MEANS 3000.00)
+      *---------------------------------------------------------------*
+       01  WS-CAP-CTL-FIELDS.
+           05  WS-CAP-KEYWORD         PIC X(04).
+           05  FILLER                  PIC X(01).
+           05  WS-CAP-CTL-PROV-NO     PIC X(06).
+           05  FILLER                  PIC X(01).
+           05  WS-CAP-CTL-AMOUNT      PIC 9(07)V99.
+           05  FILLER                  PIC X(59).
+
+      *---------------------------------------------------------------*
+      * PER-PROVIDER CAP AMOUNT TABLE, LOADED FROM CAPFILE
+      *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+      * SIZED TO MATCH PROV-TABLE'S NATIONAL CAPACITY (6000, SEE
+      * HOSDR210.cbl/HOSOP210.cbl) - A FULL-FILE CAP-YEAR RUN CAN SEE
+      * AS MANY DISTINCT PROVIDERS AS THE PRICER ITSELF CAN HOLD
+      *---------------------------------------------------------------*
+       01  WS-CAP-AMOUNT-TABLE.
+           05  WS-CAP-AMOUNT-ENTRY    OCCURS 6000
+                                      INDEXED BY CAX.
+               10  WS-CAP-PROV-NO     PIC X(06).
+               10  WS-CAP-AMOUNT      PIC 9(07)V99.
+       01  WS-CAP-AMOUNT-CTR          PIC 9(05) VALUE 0.
+
+      *---------------------------------------------------------------*
+      * PER-PROVIDER ACCUMULATED PAID-AMOUNT TABLE, BUILT AS RATEFILE
+      * IS READ - GROWS ONE ENTRY THE FIRST TIME A PROVIDER IS SEEN
+      *---------------------------------------------------------------*
+       01  WS-PAID-TABLE.
+           05  WS-PAID-ENTRY          OCCURS 6000
+                                      INDEXED BY PDX.
+               10  WS-PAID-PROV-NO    PIC X(06).
+               10  WS-PAID-AMOUNT     PIC 9(09)V99.
+       01  WS-PAID-CTR                PIC 9(05) VALUE 0.
+
+       01  WS-FOUND-SW                PIC X VALUE 'N'.
+           88  WS-ENTRY-FOUND              VALUE 'Y'.
+           88  WS-ENTRY-NOT-FOUND           VALUE 'N'.
+
+       01  WS-CAP-PCT                 PIC 9(03)V9(02).
+       01  WS-EDIT-PAID               PIC ZZZZZZZ9.99.
+       01  WS-EDIT-CAP                PIC ZZZZZZZ9.99.
+       01  WS-EDIT-OVERAGE            PIC ZZZZZZZ9.99.
+       01  WS-EDIT-PCT                PIC ZZ9.99.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  WS-D-PROV-NO           PIC X(06).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-PAID              PIC X(11).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-CAP               PIC X(11).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-PCT               PIC X(07).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-OVERAGE           PIC X(11).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-STATUS            PIC X(15).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 0100-GET-CAP-YEAR-PARM
+              THRU 0100-GET-CAP-YEAR-PARM-EXIT
+
+           PERFORM 0200-LOAD-CAP-FILE
+              THRU 0200-LOAD-CAP-FILE-EXIT
+
+           PERFORM 1000-ACCUMULATE-RATEFILE
+              THRU 1000-ACCUMULATE-EXIT
+
+           PERFORM 2000-WRITE-CAP-REPORT
+              THRU 2000-WRITE-CAP-REPORT-EXIT
+
+           DISPLAY "=========================================="
+           DISPLAY " HOSCAP210 - Hospice Cap Accumulation"
+           DISPLAY " Cap year:            " WS-CAP-YEAR-BEG
+               "-" WS-CAP-YEAR-END
+           DISPLAY " Rate records read:   " WS-RATE-CTR
+           DISPLAY " Records in cap year: " WS-IN-YEAR-CTR
+           DISPLAY " Providers over cap:  " WS-OVER-CAP-CTR
+           DISPLAY " Providers approaching cap: " WS-APPROACH-CTR
+           DISPLAY "=========================================="
+
+           STOP RUN.
+
+
+      *================================================================*
+      * 0100 - GET THE CAP YEAR AND DERIVE ITS 11/01 - 10/31 WINDOW
+      *================================================================*
+       0100-GET-CAP-YEAR-PARM.
+           ACCEPT WS-CAP-YEAR-PARM FROM ENVIRONMENT "HOSCAP210-YEAR"
+
+           IF FUNCTION TRIM(WS-CAP-YEAR-PARM) IS NUMERIC
+               MOVE FUNCTION TRIM(WS-CAP-YEAR-PARM) TO WS-CAP-YEAR
+           END-IF
+
+           IF WS-CAP-YEAR = 0
+               DISPLAY "FATAL: HOSCAP210-YEAR environment parm is "
+                   "required, e.g. HOSCAP210-YEAR=2021"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           COMPUTE WS-CAP-YEAR-BEG = (WS-CAP-YEAR - 1) * 10000 + 1101
+           COMPUTE WS-CAP-YEAR-END = WS-CAP-YEAR * 10000 + 1031.
+
+       0100-GET-CAP-YEAR-PARM-EXIT. EXIT.
+
+
+      *================================================================*
+      * 0200 - LOAD PER-PROVIDER CAP AMOUNTS FROM CAPFILE
+      *================================================================*
+       0200-LOAD-CAP-FILE.
+           OPEN INPUT CAPFILE
+           IF WS-CAP-STATUS NOT = "00"
+               DISPLAY "WARNING: CAPFILE not available (Status="
+                   WS-CAP-STATUS "). No cap amounts loaded."
+               GO TO 0200-LOAD-CAP-FILE-EXIT
+           END-IF
+
+           SET CAX TO 1
+
+           PERFORM UNTIL WS-EOF-CAP = 1
+               READ CAPFILE INTO WS-CAP-CTL-FIELDS
+                   AT END
+                       MOVE 1 TO WS-EOF-CAP
+                   NOT AT END
+                       IF WS-CAP-KEYWORD = "PROV"
+                           ADD 1 TO WS-CAP-AMOUNT-CTR
+                           IF WS-CAP-AMOUNT-CTR > 6000
+                               DISPLAY "FATAL: CAP-AMOUNT-TABLE "
+                                   "capacity of 6000 entries "
+                                   "exceeded - job aborted"
+                               MOVE 16 TO RETURN-CODE
+                               STOP RUN
+                           ELSE
+                               MOVE WS-CAP-CTL-PROV-NO
+                                   TO WS-CAP-PROV-NO(
+                                       WS-CAP-AMOUNT-CTR)
+                               MOVE WS-CAP-CTL-AMOUNT
+                                   TO WS-CAP-AMOUNT(
+                                       WS-CAP-AMOUNT-CTR)
+                               SET CAX UP BY 1
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CAPFILE
+
+           DISPLAY "Cap amounts loaded: " WS-CAP-AMOUNT-CTR.
+
+       0200-LOAD-CAP-FILE-EXIT. EXIT.
+
+
+      *================================================================*
+      * 1000 - READ RATEFILE, ACCUMULATE PAID AMOUNTS BY PROVIDER FOR
+      *        BILLS FALLING INSIDE THE CAP YEAR WINDOW
+      *================================================================*
+       1000-ACCUMULATE-RATEFILE.
+           OPEN INPUT RATEFILE
+           IF WS-RATE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open RATEFILE. Status="
+                   WS-RATE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF-RATE = 1
+               READ RATEFILE INTO WS-BILL-315-DATA
+                   AT END
+                       MOVE 1 TO WS-EOF-RATE
+                   NOT AT END
+                       ADD 1 TO WS-RATE-CTR
+                       IF (WS-BILL-RTC = "00" OR "73" OR "74" OR
+                                           "75" OR "77")
+                       AND WS-BILL-FROM-DATE >= WS-CAP-YEAR-BEG
+                       AND WS-BILL-FROM-DATE <= WS-CAP-YEAR-END
+                           ADD 1 TO WS-IN-YEAR-CTR
+                           PERFORM 1100-ADD-TO-PAID-TABLE
+                              THRU 1100-ADD-TO-PAID-TABLE-EXIT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE RATEFILE.
+
+       1000-ACCUMULATE-EXIT. EXIT.
+
+
+      *================================================================*
+      * 1100 - ACCUMULATE ONE BILL'S PAID AMOUNT INTO WS-PAID-TABLE,
+      *        ADDING A NEW ENTRY THE FIRST TIME A PROVIDER IS SEEN
+      *================================================================*
+       1100-ADD-TO-PAID-TABLE.
+           MOVE 'N' TO WS-FOUND-SW.
+           SET PDX TO 1.
+           SEARCH WS-PAID-ENTRY VARYING PDX
+               AT END
+                   CONTINUE
+               WHEN WS-PAID-PROV-NO (PDX) = WS-BILL-PROV-NO
+                   MOVE 'Y' TO WS-FOUND-SW
+                   ADD WS-BILL-PAY-TOTAL TO WS-PAID-AMOUNT (PDX).
+
+           IF WS-ENTRY-NOT-FOUND
+               ADD 1 TO WS-PAID-CTR
+               IF WS-PAID-CTR > 6000
+                   DISPLAY "FATAL: PAID-TABLE capacity of 6000 "
+                       "providers exceeded - job aborted"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               ELSE
+                   MOVE WS-BILL-PROV-NO TO WS-PAID-PROV-NO(WS-PAID-CTR)
+                   MOVE WS-BILL-PAY-TOTAL
+                       TO WS-PAID-AMOUNT(WS-PAID-CTR)
+               END-IF
+           END-IF.
+
+       1100-ADD-TO-PAID-TABLE-EXIT. EXIT.
+
+
+      *================================================================*
+      * 2000 - WRITE ONE REPORT LINE PER PROVIDER SEEN IN THE CAP YEAR
+      *================================================================*
+       2000-WRITE-CAP-REPORT.
+           OPEN OUTPUT CAPRPT
+           MOVE SPACES TO CAPRPT-LINE
+           STRING "HOSPICE AGGREGATE CAP REPORT"
+               DELIMITED BY SIZE INTO CAPRPT-LINE
+           WRITE CAPRPT-LINE
+           MOVE SPACES TO CAPRPT-LINE
+           WRITE CAPRPT-LINE
+
+           SET PDX TO 1
+           PERFORM 2100-WRITE-ONE-PROVIDER
+              THRU 2100-WRITE-ONE-PROVIDER-EXIT
+              VARYING PDX FROM 1 BY 1
+              UNTIL PDX > WS-PAID-CTR
+
+           CLOSE CAPRPT.
+
+       2000-WRITE-CAP-REPORT-EXIT. EXIT.
+
+
+      *================================================================*
+      * 2100 - LOOK UP THE PROVIDER'S CAP AMOUNT AND WRITE ITS LINE
+      *================================================================*
+       2100-WRITE-ONE-PROVIDER.
+           MOVE 'N' TO WS-FOUND-SW.
+           SET CAX TO 1.
+           SEARCH WS-CAP-AMOUNT-ENTRY VARYING CAX
+               AT END
+                   CONTINUE
+               WHEN WS-CAP-PROV-NO (CAX) = WS-PAID-PROV-NO (PDX)
+                   MOVE 'Y' TO WS-FOUND-SW.
+
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-PAID-PROV-NO (PDX)       TO WS-D-PROV-NO
+           MOVE WS-PAID-AMOUNT (PDX)        TO WS-EDIT-PAID
+           MOVE WS-EDIT-PAID                TO WS-D-PAID
+
+           IF WS-ENTRY-NOT-FOUND
+               MOVE "NO CAP ON FILE" TO WS-D-STATUS
+               MOVE SPACES            TO WS-D-CAP
+               MOVE SPACES            TO WS-D-PCT
+               MOVE SPACES            TO WS-D-OVERAGE
+           ELSE
+               MOVE WS-CAP-AMOUNT (CAX)     TO WS-EDIT-CAP
+               MOVE WS-EDIT-CAP             TO WS-D-CAP
+
+               COMPUTE WS-CAP-PCT ROUNDED =
+                   (WS-PAID-AMOUNT (PDX) / WS-CAP-AMOUNT (CAX)) * 100
+               MOVE WS-CAP-PCT              TO WS-EDIT-PCT
+               MOVE WS-EDIT-PCT             TO WS-D-PCT
+
+               IF WS-PAID-AMOUNT (PDX) > WS-CAP-AMOUNT (CAX)
+                   MOVE "OVER CAP"        TO WS-D-STATUS
+                   ADD 1 TO WS-OVER-CAP-CTR
+                   COMPUTE WS-EDIT-OVERAGE =
+                       WS-PAID-AMOUNT (PDX) - WS-CAP-AMOUNT (CAX)
+                   MOVE WS-EDIT-OVERAGE    TO WS-D-OVERAGE
+               ELSE
+                   MOVE SPACES             TO WS-D-OVERAGE
+                   IF WS-CAP-PCT >= 90.00
+                       MOVE "APPROACHING CAP" TO WS-D-STATUS
+                       ADD 1 TO WS-APPROACH-CTR
+                   ELSE
+                       MOVE "WITHIN CAP"      TO WS-D-STATUS
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE WS-DETAIL-LINE TO CAPRPT-LINE
+           WRITE CAPRPT-LINE.
+
+       2100-WRITE-ONE-PROVIDER-EXIT. EXIT.
