@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIAEOLRPT.
+      *================================================================*
+      * SIAEOLRPT - SERVICE INTENSITY ADD-ON (SIA) END-OF-LIFE DETAIL  *
+      *             REPORT                                             *
+      *                                                                *
+      * Reads RATEFILE (HOSOP210's pricer output) and, for every bill  *
+      * that has at least one day of EOL SIA add-on units, writes one  *
+      * detail line showing the units and payment for each of the 7    *
+      * eligible days plus the total EOL add-on payment for the claim. *
+      * A day whose units are 16 or more is flagged CAPPED, since      *
+      * HOSPR210's EOL SIA calculation caps the payable time at 4      *
+      * hours (16 units of 15 minutes each) regardless of how many     *
+      * units were actually billed.                                   *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86-64.
+       OBJECT-COMPUTER. X86-64.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATEFILE ASSIGN TO "RATEFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+           SELECT EOLRPT   ASSIGN TO "SIAEOLRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  RATEFILE.
+       01  RATE-RECORD                PIC X(347).
+
+       FD  EOLRPT.
+       01  EOLRPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RATE-STATUS             PIC XX.
+       01  WS-RPT-STATUS              PIC XX.
+       01  WS-EOF-RATE                PIC 9 VALUE 0.
+
+       01  WS-RATE-CTR                PIC 9(09) VALUE 0.
+       01  WS-EOL-BILL-CTR            PIC 9(09) VALUE 0.
+       01  WS-EOL-DAY-CTR             PIC 9(09) VALUE 0.
+       01  WS-EOL-CAPPED-CTR          PIC 9(09) VALUE 0.
+       01  WS-EOL-DOLLAR-TOTAL        PIC 9(09)V99 VALUE 0.
+
+      *---------------------------------------------------------------*
+      * BILL RECORD - 347 RECORD LENGTH LAYOUT - ONLY THE FIELDS THIS
+      * REPORT NEEDS.  BILL-SIA-ADD-ON-UNITS/PYMTS ALSO CARRY THE
+      * NA-ADD-ON-DAY1/2 FIELDS, WHICH ARE NOT PART OF THE EOL ADD-ON
+      * AND ARE SKIPPED OVER WITH FILLER HERE.
+      *---------------------------------------------------------------*
+       01  WS-BILL-315-DATA.
+           10  WS-BILL-NPI            PIC X(10).
+           10  WS-BILL-PROV-NO        PIC X(06).
+           10  WS-BILL-FROM-DATE      PIC 9(08).
+           10  FILLER                  PIC X(40).
+           10  FILLER                  PIC X(04).
+           10  WS-EOL-UNITS-TABLE.
+               15  WS-EOL-UNITS       PIC 99 OCCURS 7 TIMES
+                                          INDEXED BY EDX.
+           10  FILLER                  PIC X(139).
+           10  FILLER                  PIC X(16).
+           10  WS-EOL-PAY-TABLE.
+               15  WS-EOL-PAY         PIC 9(06)V99 OCCURS 7 TIMES
+                                          INDEXED BY EPX.
+           10  WS-BILL-PAY-TOTAL      PIC 9(06)V99.
+           10  WS-BILL-RTC            PIC XX.
+           10  FILLER                  PIC X(44).
+
+       01  WS-CLAIM-EOL-TOTAL         PIC 9(07)V99.
+       01  WS-CLAIM-HAS-EOL-SW        PIC X VALUE 'N'.
+           88  WS-CLAIM-HAS-EOL           VALUE 'Y'.
+
+       01  WS-EDIT-UNITS              PIC Z9.
+       01  WS-EDIT-PAY                PIC ZZZZZ9.99.
+       01  WS-EDIT-CLAIM-TOTAL        PIC ZZZZZ9.99.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  WS-D-PROV-NO           PIC X(06).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-FROM-DATE         PIC 9(08).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-DAY               PIC 9.
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-UNITS             PIC X(02).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-PAY               PIC X(09).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-CAP-FLAG          PIC X(06).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(09) VALUE "  CLAIM ".
+           05  FILLER                 PIC X(20) VALUE
+                   "TOTAL EOL ADD-ON = $".
+           05  WS-T-CLAIM-TOTAL       PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT RATEFILE
+           IF WS-RATE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open RATEFILE. Status="
+                   WS-RATE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EOLRPT
+           PERFORM 1900-WRITE-HEADINGS
+              THRU 1900-WRITE-HEADINGS-EXIT
+
+           PERFORM UNTIL WS-EOF-RATE = 1
+               READ RATEFILE INTO WS-BILL-315-DATA
+                   AT END
+                       MOVE 1 TO WS-EOF-RATE
+                   NOT AT END
+                       ADD 1 TO WS-RATE-CTR
+                       PERFORM 1000-CHECK-ONE-BILL
+                          THRU 1000-CHECK-ONE-BILL-EXIT
+               END-READ
+           END-PERFORM
+
+           CLOSE RATEFILE
+           CLOSE EOLRPT
+
+           DISPLAY "=========================================="
+           DISPLAY " SIAEOLRPT - EOL SIA Add-On Detail Report"
+           DISPLAY " Rate records read:      " WS-RATE-CTR
+           DISPLAY " Bills with EOL add-on:  " WS-EOL-BILL-CTR
+           DISPLAY " EOL add-on days:        " WS-EOL-DAY-CTR
+           DISPLAY " Days capped at 4 hours: " WS-EOL-CAPPED-CTR
+           DISPLAY " Total EOL add-on paid:  " WS-EOL-DOLLAR-TOTAL
+           DISPLAY "=========================================="
+
+           STOP RUN.
+
+      *================================================================*
+      * 1000 - IF THIS BILL HAS ANY EOL SIA ADD-ON DAYS, WRITE ITS
+      *        DETAIL LINES
+      *================================================================*
+       1000-CHECK-ONE-BILL.
+           MOVE 'N' TO WS-CLAIM-HAS-EOL-SW
+           MOVE ZEROES TO WS-CLAIM-EOL-TOTAL
+
+           SET EDX TO 1
+           PERFORM 7 TIMES
+               IF WS-EOL-UNITS (EDX) > ZEROES
+                   MOVE 'Y' TO WS-CLAIM-HAS-EOL-SW
+               END-IF
+               SET EDX UP BY 1
+           END-PERFORM
+
+           IF WS-CLAIM-HAS-EOL
+               ADD 1 TO WS-EOL-BILL-CTR
+               SET EDX TO 1
+               SET EPX TO 1
+               PERFORM 1100-WRITE-ONE-DAY
+                  THRU 1100-WRITE-ONE-DAY-EXIT
+                  VARYING EDX FROM 1 BY 1
+                  UNTIL EDX > 7
+
+               MOVE WS-CLAIM-EOL-TOTAL TO WS-EDIT-CLAIM-TOTAL
+               MOVE SPACES TO WS-TOTAL-LINE
+               MOVE WS-EDIT-CLAIM-TOTAL TO WS-T-CLAIM-TOTAL
+               MOVE WS-TOTAL-LINE TO EOLRPT-LINE
+               WRITE EOLRPT-LINE
+
+               ADD WS-CLAIM-EOL-TOTAL TO WS-EOL-DOLLAR-TOTAL
+           END-IF.
+
+       1000-CHECK-ONE-BILL-EXIT. EXIT.
+
+      *================================================================*
+      * 1100 - WRITE ONE DAY'S EOL ADD-ON DETAIL LINE, IF THAT DAY HAS
+      *        ANY UNITS
+      *================================================================*
+       1100-WRITE-ONE-DAY.
+           SET EPX TO EDX
+
+           IF WS-EOL-UNITS (EDX) > ZEROES
+               ADD 1 TO WS-EOL-DAY-CTR
+               ADD WS-EOL-PAY (EPX) TO WS-CLAIM-EOL-TOTAL
+
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE WS-BILL-PROV-NO   TO WS-D-PROV-NO
+               MOVE WS-BILL-FROM-DATE TO WS-D-FROM-DATE
+               MOVE EDX               TO WS-D-DAY
+               MOVE WS-EOL-UNITS (EDX) TO WS-EDIT-UNITS
+               MOVE WS-EDIT-UNITS     TO WS-D-UNITS
+               MOVE WS-EOL-PAY (EPX)  TO WS-EDIT-PAY
+               MOVE WS-EDIT-PAY       TO WS-D-PAY
+
+               IF WS-EOL-UNITS (EDX) >= 16
+                   ADD 1 TO WS-EOL-CAPPED-CTR
+                   MOVE "CAPPED" TO WS-D-CAP-FLAG
+               ELSE
+                   MOVE SPACES TO WS-D-CAP-FLAG
+               END-IF
+
+               MOVE WS-DETAIL-LINE TO EOLRPT-LINE
+               WRITE EOLRPT-LINE
+           END-IF.
+
+       1100-WRITE-ONE-DAY-EXIT. EXIT.
+
+      *================================================================*
+      * 1900 - WRITE THE REPORT HEADINGS
+      *================================================================*
+       1900-WRITE-HEADINGS.
+           MOVE SPACES TO EOLRPT-LINE
+           STRING "SIA END-OF-LIFE ADD-ON DETAIL REPORT"
+               DELIMITED BY SIZE INTO EOLRPT-LINE
+           WRITE EOLRPT-LINE
+
+           MOVE SPACES TO EOLRPT-LINE
+           WRITE EOLRPT-LINE
+
+           MOVE SPACES TO EOLRPT-LINE
+           STRING " PROV-NO  FROM-DATE   DAY  UNITS   PAY-AMT    FLAG"
+               DELIMITED BY SIZE INTO EOLRPT-LINE
+           WRITE EOLRPT-LINE
+
+           MOVE SPACES TO EOLRPT-LINE
+           WRITE EOLRPT-LINE.
+
+       1900-WRITE-HEADINGS-EXIT. EXIT.
