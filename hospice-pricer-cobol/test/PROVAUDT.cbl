@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROVAUDT.
+      *================================================================*
+      * PROVAUDT - PROVIDER EFFECTIVE-PERIOD AUDIT REPORT              *
+      *                                                                *
+      * PROVFILE is required to be in PROV-NO/EFF-DATE ascending       *
+      * sequence (see the comment above HOSDR210's 0700-GET-PROVIDER), *
+      * but nothing actually verifies that.  This report walks the     *
+      * chain of generations for each provider and flags:              *
+      *   - generations out of ascending EFF-DATE sequence             *
+      *   - generations whose effective periods overlap                *
+      *   - gaps in coverage between one generation's TERM-DATE and    *
+      *     the next generation's EFF-DATE                            *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86-64.
+       OBJECT-COMPUTER. X86-64.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROVFILE ASSIGN TO "PROVFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROV-STATUS.
+           SELECT AUDITRPT ASSIGN TO "PROVAUDT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PROVFILE.
+       01  PROV-RECORD                PIC X(240).
+
+       FD  AUDITRPT.
+       01  AUDITRPT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PROV-STATUS             PIC XX.
+       01  WS-RPT-STATUS              PIC XX.
+       01  WS-EOF-PROV                PIC 9 VALUE 0.
+       01  WS-FIRST-RECORD-SW         PIC X VALUE 'Y'.
+           88  WS-FIRST-RECORD             VALUE 'Y'.
+
+       01  WS-PROV-CTR                PIC 9(09) VALUE 0.
+       01  WS-FLAG-CTR                PIC 9(09) VALUE 0.
+
+       01  WS-PROV-IN.
+           05  WS-PROV-SEG1           PIC X(80).
+           05  WS-PROV-SEG2           PIC X(80).
+           05  WS-PROV-SEG3           PIC X(80).
+
+       01  WS-PROV-SEG1-DATA.
+           05  WS-P-NPI               PIC X(10).
+           05  WS-P-PROV-NO           PIC X(06).
+           05  WS-P-EFF-DATE          PIC X(08).
+           05  WS-P-FY-BEG-DATE       PIC X(08).
+           05  WS-P-REPORT-DATE       PIC X(08).
+           05  WS-P-TERM-DATE         PIC X(08).
+           05  FILLER                  PIC X(40).
+
+      *---------------------------------------------------------------*
+      * Prior record retained to compare against the current one
+      *---------------------------------------------------------------*
+       01  WS-PRIOR-PROV-NO           PIC X(06).
+       01  WS-PRIOR-EFF-DATE          PIC X(08).
+       01  WS-PRIOR-TERM-DATE         PIC X(08).
+
+      *---------------------------------------------------------------*
+      * TERM-DATE IS THE LAST COVERED DAY OF A GENERATION (STANDARD
+      * CMS CONVENTION) - A BACK-TO-BACK GENERATION CHANGE THEREFORE
+      * BEGINS THE DAY AFTER, NOT ON, THE PRIOR TERM-DATE
+      *---------------------------------------------------------------*
+       01  DATE-GAP-CALCULATION-FIELDS.
+           05  WS-GAP-EFF-DATE         PIC 9(8).
+           05  WS-GAP-TERM-DATE        PIC 9(8).
+           05  WS-GAP-EFF-INTEGER      PIC 9(8).
+           05  WS-GAP-TERM-INTEGER     PIC 9(8).
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  WS-D-PROV-NO           PIC X(06).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-PRIOR-EFF         PIC X(08).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-PRIOR-TERM        PIC X(08).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-CURR-EFF          PIC X(08).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-REASON            PIC X(40).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT PROVFILE
+           IF WS-PROV-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open PROVFILE. Status="
+                   WS-PROV-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT AUDITRPT
+           MOVE SPACES TO AUDITRPT-LINE
+           STRING "PROVIDER EFFECTIVE-PERIOD AUDIT REPORT"
+               DELIMITED BY SIZE INTO AUDITRPT-LINE
+           WRITE AUDITRPT-LINE
+
+           PERFORM UNTIL WS-EOF-PROV = 1
+               READ PROVFILE INTO WS-PROV-IN
+                   AT END
+                       MOVE 1 TO WS-EOF-PROV
+                   NOT AT END
+                       ADD 1 TO WS-PROV-CTR
+                       MOVE WS-PROV-SEG1 TO WS-PROV-SEG1-DATA
+                       PERFORM 1000-AUDIT-RECORD
+                          THRU 1000-AUDIT-RECORD-EXIT
+               END-READ
+           END-PERFORM
+
+           CLOSE PROVFILE
+
+           MOVE SPACES TO AUDITRPT-LINE
+           WRITE AUDITRPT-LINE
+           MOVE SPACES TO AUDITRPT-LINE
+           STRING "PROVIDER GENERATIONS READ : " WS-PROV-CTR
+               DELIMITED BY SIZE INTO AUDITRPT-LINE
+           WRITE AUDITRPT-LINE
+           MOVE SPACES TO AUDITRPT-LINE
+           STRING "GENERATIONS FLAGGED       : " WS-FLAG-CTR
+               DELIMITED BY SIZE INTO AUDITRPT-LINE
+           WRITE AUDITRPT-LINE
+
+           CLOSE AUDITRPT
+
+           DISPLAY "PROVAUDT: " WS-PROV-CTR " generations read, "
+               WS-FLAG-CTR " flagged"
+
+           STOP RUN.
+
+
+      *================================================================*
+      * 1000 - AUDIT ONE PROVIDER GENERATION AGAINST THE PRIOR ONE
+      *================================================================*
+       1000-AUDIT-RECORD.
+           IF WS-FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-RECORD-SW
+           ELSE
+               IF WS-P-PROV-NO = WS-PRIOR-PROV-NO
+                   IF WS-P-EFF-DATE NOT > WS-PRIOR-EFF-DATE
+                       PERFORM 1100-WRITE-FLAG THRU 1100-WRITE-FLAG-EXIT
+                       MOVE "GENERATIONS OUT OF EFF-DATE SEQUENCE"
+                           TO WS-D-REASON
+                       PERFORM 1200-WRITE-DETAIL
+                          THRU 1200-WRITE-DETAIL-EXIT
+                   ELSE
+                       IF WS-PRIOR-TERM-DATE NOT = SPACES
+                       AND WS-PRIOR-TERM-DATE NOT = ZEROS
+                           IF WS-P-EFF-DATE NOT > WS-PRIOR-TERM-DATE
+                               PERFORM 1100-WRITE-FLAG
+                                  THRU 1100-WRITE-FLAG-EXIT
+                               MOVE "OVERLAPPING EFFECTIVE PERIODS"
+                                   TO WS-D-REASON
+                               PERFORM 1200-WRITE-DETAIL
+                                  THRU 1200-WRITE-DETAIL-EXIT
+                           ELSE
+                               INITIALIZE DATE-GAP-CALCULATION-FIELDS
+                               MOVE WS-P-EFF-DATE
+                                   TO WS-GAP-EFF-DATE
+                               MOVE WS-PRIOR-TERM-DATE
+                                   TO WS-GAP-TERM-DATE
+                               COMPUTE WS-GAP-EFF-INTEGER =
+                                   FUNCTION INTEGER-OF-DATE
+                                       (WS-GAP-EFF-DATE)
+                               COMPUTE WS-GAP-TERM-INTEGER =
+                                   FUNCTION INTEGER-OF-DATE
+                                       (WS-GAP-TERM-DATE)
+                               IF WS-GAP-EFF-INTEGER NOT =
+                                       WS-GAP-TERM-INTEGER + 1
+                                   PERFORM 1100-WRITE-FLAG
+                                      THRU 1100-WRITE-FLAG-EXIT
+                                   MOVE "COVERAGE GAP BETWEEN GENS"
+                                       TO WS-D-REASON
+                                   PERFORM 1200-WRITE-DETAIL
+                                      THRU 1200-WRITE-DETAIL-EXIT
+                               END-IF
+                           END-IF
+                       ELSE
+      *---------------------------------------------------------*
+      * PRIOR GENERATION WAS NEVER CLOSED OUT (BLANK/ZERO TERM-
+      * DATE) YET A LATER GENERATION EXISTS - THE PRIOR GEN WAS
+      * LEFT OPEN-ENDED INSTEAD OF BEING TERMINATED WHEN THE NEXT
+      * ONE BEGAN, SO IT OVERLAPS THE NEW GENERATION JUST AS
+      * SURELY AS AN EXPLICIT TERM-DATE PAST THE NEXT EFF-DATE
+      *---------------------------------------------------------*
+                           PERFORM 1100-WRITE-FLAG
+                              THRU 1100-WRITE-FLAG-EXIT
+                           MOVE "PRIOR GENERATION NOT TERMINATED"
+                               TO WS-D-REASON
+                           PERFORM 1200-WRITE-DETAIL
+                              THRU 1200-WRITE-DETAIL-EXIT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE WS-P-PROV-NO    TO WS-PRIOR-PROV-NO
+           MOVE WS-P-EFF-DATE   TO WS-PRIOR-EFF-DATE
+           MOVE WS-P-TERM-DATE  TO WS-PRIOR-TERM-DATE.
+
+       1000-AUDIT-RECORD-EXIT. EXIT.
+
+
+       1100-WRITE-FLAG.
+           ADD 1 TO WS-FLAG-CTR
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-P-PROV-NO      TO WS-D-PROV-NO
+           MOVE WS-PRIOR-EFF-DATE TO WS-D-PRIOR-EFF
+           MOVE WS-PRIOR-TERM-DATE TO WS-D-PRIOR-TERM
+           MOVE WS-P-EFF-DATE     TO WS-D-CURR-EFF.
+
+       1100-WRITE-FLAG-EXIT. EXIT.
+
+
+       1200-WRITE-DETAIL.
+           MOVE WS-DETAIL-LINE TO AUDITRPT-LINE
+           WRITE AUDITRPT-LINE.
+
+       1200-WRITE-DETAIL-EXIT. EXIT.
