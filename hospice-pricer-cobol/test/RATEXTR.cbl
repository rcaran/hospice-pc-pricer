@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATEXTR.
+      *================================================================*
+      * RATEXTR - RATEFILE DELIMITED EXTRACT                           *
+      *                                                                *
+      * Unpacks the 347-byte RATEFILE bill record into a pipe-         *
+      * delimited file with named columns, for downstream database     *
+      * loading:                                                       *
+      *   NPI|PROV-NO|FROM-DATE|RTC|PAY-AMT-TOTAL|HIGH-DAYS|LOW-DAYS   *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86-64.
+       OBJECT-COMPUTER. X86-64.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATEFILE ASSIGN TO "RATEFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+           SELECT EXTRFILE ASSIGN TO "RATEXTR.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  RATEFILE.
+       01  RATE-RECORD                PIC X(347).
+
+       FD  EXTRFILE.
+       01  EXTR-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RATE-STATUS             PIC XX.
+       01  WS-EXTR-STATUS             PIC XX.
+       01  WS-EOF-RATE                PIC 9 VALUE 0.
+       01  WS-RATE-CTR                PIC 9(09) VALUE 0.
+
+      *---------------------------------------------------------------*
+      * BILL RECORD - 347 RECORD LENGTH LAYOUT (same as HOSOP210)
+      * TRAILING FILLER COVERS BILL-GROUP5, THE SECOND GIC LINE
+      *---------------------------------------------------------------*
+       01  WS-BILL-315-DATA.
+           10  WS-BILL-NPI            PIC X(10).
+           10  WS-BILL-PROV-NO        PIC X(06).
+           10  WS-BILL-FROM-DATE      PIC X(08).
+           10  WS-BILL-ADMISSION-DATE PIC X(08).
+           10  FILLER                  PIC X(10).
+           10  WS-BILL-PROV-CBSA      PIC X(05).
+           10  WS-BILL-BENE-CBSA      PIC X(05).
+           10  WS-BILL-PROV-WAGE      PIC 9(02)V9(04).
+           10  WS-BILL-BENE-WAGE      PIC 9(02)V9(04).
+           10  FILLER                  PIC X(28).
+           10  WS-BILL-QIP-IND        PIC X.
+           10  WS-BILL-REV1           PIC X(04).
+           10  FILLER                  PIC X(28).
+           10  FILLER                  PIC X(168).
+           10  WS-BILL-PAY-TOTAL      PIC 9(06)V99.
+           10  WS-BILL-RTC            PIC XX.
+           10  WS-BILL-HIGH-DAYS      PIC 99.
+           10  WS-BILL-LOW-DAYS       PIC 99.
+           10  WS-BILL-TEST-CASE      PIC X(08).
+           10  FILLER                  PIC X(32).
+
+       01  WS-EDIT-PAY-TOTAL          PIC ZZZZZ9.99.
+       01  WS-EDIT-PROV-WAGE          PIC Z9.9999.
+       01  WS-EDIT-BENE-WAGE          PIC Z9.9999.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT RATEFILE
+           IF WS-RATE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open RATEFILE. Status="
+                   WS-RATE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXTRFILE
+
+           MOVE SPACES TO EXTR-LINE
+           STRING "NPI|PROV_NO|FROM_DATE|RTC|PAY_AMT_TOTAL"
+                  "|HIGH_DAYS|LOW_DAYS"
+               DELIMITED BY SIZE INTO EXTR-LINE
+           WRITE EXTR-LINE
+
+           PERFORM UNTIL WS-EOF-RATE = 1
+               READ RATEFILE INTO WS-BILL-315-DATA
+                   AT END
+                       MOVE 1 TO WS-EOF-RATE
+                   NOT AT END
+                       ADD 1 TO WS-RATE-CTR
+                       PERFORM 1000-WRITE-EXTRACT
+                          THRU 1000-WRITE-EXTRACT-EXIT
+               END-READ
+           END-PERFORM
+
+           CLOSE RATEFILE
+           CLOSE EXTRFILE
+
+           DISPLAY "RATEXTR: " WS-RATE-CTR " records extracted"
+
+           STOP RUN.
+
+
+      *================================================================*
+      * 1000 - WRITE ONE DELIMITED EXTRACT LINE
+      *================================================================*
+       1000-WRITE-EXTRACT.
+           MOVE WS-BILL-PAY-TOTAL TO WS-EDIT-PAY-TOTAL
+
+           MOVE SPACES TO EXTR-LINE
+           STRING WS-BILL-NPI          DELIMITED BY SIZE
+                  "|"                  DELIMITED BY SIZE
+                  WS-BILL-PROV-NO      DELIMITED BY SIZE
+                  "|"                  DELIMITED BY SIZE
+                  WS-BILL-FROM-DATE    DELIMITED BY SIZE
+                  "|"                  DELIMITED BY SIZE
+                  WS-BILL-RTC          DELIMITED BY SIZE
+                  "|"                  DELIMITED BY SIZE
+                  WS-EDIT-PAY-TOTAL    DELIMITED BY SIZE
+                  "|"                  DELIMITED BY SIZE
+                  WS-BILL-HIGH-DAYS    DELIMITED BY SIZE
+                  "|"                  DELIMITED BY SIZE
+                  WS-BILL-LOW-DAYS     DELIMITED BY SIZE
+               INTO EXTR-LINE
+           WRITE EXTR-LINE.
+
+       1000-WRITE-EXTRACT-EXIT. EXIT.
