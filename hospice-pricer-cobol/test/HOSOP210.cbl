@@ -8,7 +8,7 @@
       *   1. Opens and reads PROVFILE into PROV-TABLE                  *
       *   2. Opens and reads CBSAFILE into CBSA-WI-TABLE              *
       *   3. Opens and reads MSAFILE  into MSA-WI-TABLE (optional)    *
-      *   4. Opens BILLFILE and reads each 315-byte bill record       *
+      *   4. Opens BILLFILE and reads each 347-byte bill record       *
       *   5. Calls HOSDR210 for each bill                             *
       *   6. Writes result to RATEFILE                                *
       *================================================================*
@@ -34,12 +34,24 @@
            SELECT RATEFILE ASSIGN TO "RATEFILE"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-RATE-STATUS.
+           SELECT SELECTFILE ASSIGN TO "SELECTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SELECT-STATUS.
+           SELECT CHKPTFILE ASSIGN TO "CHKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT CTLRPT   ASSIGN TO "CTLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLRPT-STATUS.
+           SELECT RJCTRPT  ASSIGN TO "RJCTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RJCTRPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  BILLFILE.
-       01  BILL-RECORD                PIC X(315).
+       01  BILL-RECORD                PIC X(347).
 
        FD  PROVFILE.
        01  PROV-RECORD                PIC X(240).
@@ -51,7 +63,19 @@
        01  MSA-RECORD                 PIC X(80).
 
        FD  RATEFILE.
-       01  RATE-RECORD                PIC X(315).
+       01  RATE-RECORD                PIC X(347).
+
+       FD  SELECTFILE.
+       01  SELECT-RECORD              PIC X(80).
+
+       FD  CHKPTFILE.
+       01  CHKPT-RECORD               PIC X(280).
+
+       FD  CTLRPT.
+       01  CTLRPT-LINE                PIC X(132).
+
+       FD  RJCTRPT.
+       01  RJCTRPT-LINE               PIC X(132).
 
        WORKING-STORAGE SECTION.
        01  WS-BILL-STATUS             PIC XX.
@@ -59,11 +83,16 @@
        01  WS-CBSA-STATUS             PIC XX.
        01  WS-MSA-STATUS              PIC XX.
        01  WS-RATE-STATUS             PIC XX.
+       01  WS-SELECT-STATUS           PIC XX.
+       01  WS-CHKPT-STATUS            PIC XX.
+       01  WS-CTLRPT-STATUS           PIC XX.
+       01  WS-RJCTRPT-STATUS          PIC XX.
 
        01  WS-EOF-BILL                PIC 9 VALUE 0.
        01  WS-EOF-PROV                PIC 9 VALUE 0.
        01  WS-EOF-CBSA                PIC 9 VALUE 0.
        01  WS-EOF-MSA                 PIC 9 VALUE 0.
+       01  WS-EOF-SELECT              PIC 9 VALUE 0.
 
        01  WS-BILL-CTR                PIC 9(09) VALUE 0.
        01  WS-PROV-CTR                PIC 9(09) VALUE 0.
@@ -71,11 +100,111 @@
        01  WS-MSA-CTR                 PIC 9(09) VALUE 0.
        01  WS-RATE-CTR                PIC 9(09) VALUE 0.
        01  WS-ERR-CTR                 PIC 9(09) VALUE 0.
+       01  WS-RESTART-SKIPPED-CTR     PIC 9(09) VALUE 0.
+       01  WS-SELECT-SKIPPED-CTR      PIC 9(09) VALUE 0.
 
        01  WS-HOSDR210                PIC X(08) VALUE "HOSDR210".
 
        01  WS-DISPLAY-LINE            PIC X(80).
 
+      *---------------------------------------------------------------*
+      * Restart / checkpoint control
+      *---------------------------------------------------------------*
+       01  WS-RESTART-PARM            PIC X(01) VALUE "N".
+           88  WS-RESTART-REQUESTED        VALUE "Y".
+
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(09) VALUE 1000.
+       01  WS-RESUME-FROM-CTR         PIC 9(09) VALUE 0.
+
+      *---------------------------------------------------------------*
+      * WS-CHKPT-FIELDS ALSO CARRIES THE CONTROL-REPORT AND REJECTION-
+      * SUMMARY TOTALS (WS-PAY-TOTAL-ACCUM/WS-RTC-BREAKDOWN/WS-ERR-CTR)
+      * SO A RESTARTED RUN'S 4000-WRITE-CONTROL-REPORT AND
+      * 4500-WRITE-REJECT-SUMMARY REFLECT BILLS PROCESSED BEFORE THE
+      * RESTART, NOT JUST THE BILLS PROCESSED AFTER IT
+      *---------------------------------------------------------------*
+       01  WS-CHKPT-FIELDS.
+           05  WS-CHKPT-BILL-CTR      PIC 9(09).
+           05  WS-CHKPT-RATE-CTR      PIC 9(09).
+           05  WS-CHKPT-ERR-CTR       PIC 9(09).
+           05  WS-CHKPT-PAY-TOTAL-ACCUM
+                                      PIC 9(11)V99.
+           05  WS-CHKPT-RTC-TABLE-CTR PIC 9(02).
+           05  WS-CHKPT-RTC-BREAKDOWN.
+               10  WS-CHKPT-RTC-ENTRY OCCURS 20.
+                   15  WS-CHKPT-RTC-CODE   PIC XX.
+                   15  WS-CHKPT-RTC-COUNT  PIC 9(09).
+           05  WS-CHKPT-RESTART-SKIP-CTR
+                                      PIC 9(09).
+           05  WS-CHKPT-SELECT-SKIP-CTR
+                                      PIC 9(09).
+
+      *---------------------------------------------------------------*
+      * Selective rerun control
+      *---------------------------------------------------------------*
+       01  WS-SELECT-PARM             PIC X(01) VALUE "N".
+           88  WS-SELECT-REQUESTED         VALUE "Y".
+
+       01  WS-SELECT-CTL-FIELDS.
+           05  WS-SELECT-KEYWORD      PIC X(04).
+           05  FILLER                  PIC X(01).
+           05  WS-SELECT-VALUE1       PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  WS-SELECT-VALUE2       PIC X(08).
+
+       01  WS-SELECT-BY-PROV-SW       PIC X VALUE 'N'.
+           88  WS-SELECT-BY-PROV           VALUE 'Y'.
+       01  WS-SELECT-BY-DATE-SW       PIC X VALUE 'N'.
+           88  WS-SELECT-BY-DATE           VALUE 'Y'.
+
+       01  WS-SELECT-DATE-FROM        PIC 9(08) VALUE 0.
+       01  WS-SELECT-DATE-TO          PIC 9(08) VALUE 99999999.
+
+       01  WS-SELECT-PROV-TABLE.
+           05  WS-SELECT-PROV-ENTRY   OCCURS 500
+                                      INDEXED BY SPX.
+               10  WS-SELECT-PROV-NO  PIC X(06).
+       01  WS-SELECT-PROV-CTR         PIC 9(05) VALUE 0.
+
+       01  WS-MATCH-SW                PIC X.
+           88  WS-BILL-MATCHES             VALUE 'Y'.
+           88  WS-BILL-NOT-MATCH           VALUE 'N'.
+       01  WS-PROV-MATCH-SW           PIC X.
+           88  WS-PROV-MATCHES             VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      * Control / balancing report totals
+      *---------------------------------------------------------------*
+       01  WS-PAY-TOTAL-ACCUM         PIC 9(11)V99 VALUE 0.
+
+       01  WS-RTC-BREAKDOWN.
+           05  WS-RTC-ENTRY           OCCURS 20
+                                      INDEXED BY RTX.
+               10  WS-RTC-CODE        PIC XX.
+               10  WS-RTC-COUNT       PIC 9(09).
+       01  WS-RTC-TABLE-CTR           PIC 9(02) VALUE 0.
+
+       01  WS-CTL-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  WS-CTL-LABEL           PIC X(35) VALUE SPACES.
+           05  WS-CTL-VALUE           PIC Z(9)9.
+           05  FILLER                 PIC X(86) VALUE SPACES.
+
+       01  WS-CTL-PAY-TOTAL-EDIT      PIC Z(9)9.99.
+
+       01  WS-RJCT-DETAIL-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  WS-RJ-PROV-NO          PIC X(06).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-RJ-PROV-CBSA        PIC X(05).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-RJ-BENE-CBSA        PIC X(05).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-RJ-FROM-DATE        PIC X(08).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-RJ-RTC              PIC XX.
+           05  FILLER                 PIC X(90) VALUE SPACES.
+
       *---------------------------------------------------------------*
       * CBSA input record parsing
       *---------------------------------------------------------------*
@@ -112,7 +241,9 @@
            05  WS-PROV-SEG3           PIC X(80).
 
       *---------------------------------------------------------------*
-      * BILL RECORD - 315 RECORD LENGTH LAYOUT (passed to HOSDR210)
+      * BILL RECORD - 347 RECORD LENGTH LAYOUT (passed to HOSDR210)
+      * TRAILING FILLER COVERS BILL-GROUP5, THE SECOND GIC LINE - THIS
+      * DRIVER DOES NOT NEED TO SEE ITS INDIVIDUAL FIELDS
       *---------------------------------------------------------------*
        01  WS-BILL-315-DATA.
            10  WS-BILL-NPI            PIC X(10).
@@ -142,12 +273,13 @@
            10  WS-BILL-HIGH-DAYS      PIC 99.
            10  WS-BILL-LOW-DAYS       PIC 99.
            10  WS-BILL-TEST-CASE      PIC X(08).
+           10  FILLER                  PIC X(32).
 
       *---------------------------------------------------------------*
       * In-memory tables - same layout as HOSDR210 LINKAGE SECTION
       *---------------------------------------------------------------*
        01  WS-PROV-TABLE.
-           02  PROV-ENTRIES            OCCURS 2400
+           02  PROV-ENTRIES            OCCURS 6000
                                        INDEXED BY PX1.
                10  PROV-DATA1.
                    15  PROV-NPI10.
@@ -158,17 +290,17 @@
                    15  FILLER          PIC X(56).
 
        01  WS-PROV-DATA-2.
-           02  PROV-ENTRIES2           OCCURS 2400
+           02  PROV-ENTRIES2           OCCURS 6000
                                        INDEXED BY PD2.
                10  PROV-DATA2          PIC X(80).
 
        01  WS-PROV-DATA-3.
-           02  PROV-ENTRIES3           OCCURS 2400
+           02  PROV-ENTRIES3           OCCURS 6000
                                        INDEXED BY PD3.
                10  PROV-DATA3          PIC X(80).
 
        01  WS-MSA-WI-TABLE.
-           05  M-MSA-DATA             OCCURS 4000
+           05  M-MSA-DATA             OCCURS 8000
                                       INDEXED BY MU1.
                10  MSA-MSA-LUGAR.
                    15  MSA-MSA         PIC 9(04).
@@ -177,7 +309,7 @@
                10  MSA-WAGE-IND        PIC S9(02)V9(04).
 
        01  WS-CBSA-WI-TABLE.
-           05  M-CBSA-DATA            OCCURS 9000
+           05  M-CBSA-DATA            OCCURS 18000
                                       INDEXED BY CU1.
                10  M-CBSA             PIC 9(05).
                10  M-CBSA-EFFDTE      PIC X(08).
@@ -196,6 +328,16 @@
            INITIALIZE WS-PROV-DATA-3
            INITIALIZE WS-MSA-WI-TABLE
            INITIALIZE WS-CBSA-WI-TABLE
+           INITIALIZE WS-RTC-BREAKDOWN
+
+           PERFORM 0100-GET-RUN-PARMS
+              THRU 0100-GET-RUN-PARMS-EXIT
+
+           PERFORM 0150-CHECK-RESTART
+              THRU 0150-CHECK-RESTART-EXIT
+
+           PERFORM 0175-LOAD-SELECT-FILE
+              THRU 0175-LOAD-SELECT-EXIT
 
            PERFORM 1000-LOAD-PROV-FILE
               THRU 1000-LOAD-PROV-EXIT
@@ -209,10 +351,17 @@
            PERFORM 3000-PROCESS-BILLS
               THRU 3000-PROCESS-BILLS-EXIT
 
+           PERFORM 4000-WRITE-CONTROL-REPORT
+              THRU 4000-WRITE-CONTROL-EXIT
+
            DISPLAY "=========================================="
            DISPLAY " Processing Complete"
            DISPLAY " Bills  read:     " WS-BILL-CTR
            DISPLAY " Rates  written:  " WS-RATE-CTR
+           DISPLAY " Bills  skipped (restart):  "
+               WS-RESTART-SKIPPED-CTR
+           DISPLAY " Bills  skipped (selective rerun):  "
+               WS-SELECT-SKIPPED-CTR
            DISPLAY " Errors:          " WS-ERR-CTR
            DISPLAY " Providers loaded:" WS-PROV-CTR
            DISPLAY " CBSA recs loaded:" WS-CBSA-CTR
@@ -222,6 +371,141 @@
            STOP RUN.
 
 
+      *================================================================*
+      * 0100 - READ RUN-TIME PARAMETERS (RESTART / SELECTIVE RERUN)
+      *        Passed via environment variables so this batch-test
+      *        driver needs no JCL PARM support of its own.
+      *================================================================*
+       0100-GET-RUN-PARMS.
+           MOVE "N" TO WS-RESTART-PARM
+           MOVE "N" TO WS-SELECT-PARM
+
+           ACCEPT WS-RESTART-PARM FROM ENVIRONMENT "HOSOP210-RESTART"
+           ACCEPT WS-SELECT-PARM  FROM ENVIRONMENT "HOSOP210-SELECT"
+
+           IF WS-RESTART-REQUESTED
+               DISPLAY "Restart mode requested"
+           END-IF
+
+           IF WS-SELECT-REQUESTED
+               DISPLAY "Selective rerun mode requested"
+           END-IF.
+
+       0100-GET-RUN-PARMS-EXIT. EXIT.
+
+
+      *================================================================*
+      * 0150 - CHECK FOR A PRIOR CHECKPOINT WHEN RESTARTING
+      *================================================================*
+       0150-CHECK-RESTART.
+           MOVE 0 TO WS-RESUME-FROM-CTR
+
+           IF NOT WS-RESTART-REQUESTED
+               GO TO 0150-CHECK-RESTART-EXIT
+           END-IF
+
+           OPEN INPUT CHKPTFILE
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "INFO: No checkpoint found - "
+                   "restart will begin at record 1"
+               GO TO 0150-CHECK-RESTART-EXIT
+           END-IF
+
+           READ CHKPTFILE INTO WS-CHKPT-FIELDS
+               AT END
+                   DISPLAY "INFO: Checkpoint file empty - "
+                       "restart will begin at record 1"
+                   CLOSE CHKPTFILE
+                   GO TO 0150-CHECK-RESTART-EXIT
+           END-READ
+
+           MOVE WS-CHKPT-BILL-CTR         TO WS-RESUME-FROM-CTR
+           MOVE WS-CHKPT-RATE-CTR         TO WS-RATE-CTR
+           MOVE WS-CHKPT-ERR-CTR          TO WS-ERR-CTR
+           MOVE WS-CHKPT-PAY-TOTAL-ACCUM  TO WS-PAY-TOTAL-ACCUM
+           MOVE WS-CHKPT-RTC-TABLE-CTR    TO WS-RTC-TABLE-CTR
+           MOVE WS-CHKPT-RESTART-SKIP-CTR TO WS-RESTART-SKIPPED-CTR
+           MOVE WS-CHKPT-SELECT-SKIP-CTR  TO WS-SELECT-SKIPPED-CTR
+
+           SET RTX TO 1
+           PERFORM 0160-RESTORE-RTC-BREAKDOWN
+              THRU 0160-RESTORE-RTC-BREAKDOWN-EXIT
+              VARYING RTX FROM 1 BY 1
+              UNTIL RTX > WS-RTC-TABLE-CTR
+
+           CLOSE CHKPTFILE
+
+           DISPLAY "Resuming after previously checkpointed bill #"
+               WS-RESUME-FROM-CTR.
+
+       0150-CHECK-RESTART-EXIT. EXIT.
+
+
+      *================================================================*
+      * 0160 - RESTORE ONE ROW OF THE CHECKPOINTED RTC BREAKDOWN TABLE
+      *================================================================*
+       0160-RESTORE-RTC-BREAKDOWN.
+           MOVE WS-CHKPT-RTC-CODE (RTX)  TO WS-RTC-CODE (RTX)
+           MOVE WS-CHKPT-RTC-COUNT (RTX) TO WS-RTC-COUNT (RTX).
+
+       0160-RESTORE-RTC-BREAKDOWN-EXIT. EXIT.
+
+
+      *================================================================*
+      * 0175 - LOAD OPTIONAL SELECTIVE-RERUN CONTROL FILE
+      *        Control cards:
+      *          PROV nnnnnn
+      *          DATE fromdate  todate
+      *================================================================*
+       0175-LOAD-SELECT-FILE.
+           IF NOT WS-SELECT-REQUESTED
+               GO TO 0175-LOAD-SELECT-EXIT
+           END-IF
+
+           OPEN INPUT SELECTFILE
+           IF WS-SELECT-STATUS NOT = "00"
+               DISPLAY "WARNING: SELECTFILE not available (Status="
+                   WS-SELECT-STATUS "). Selective rerun disabled."
+               MOVE "N" TO WS-SELECT-PARM
+               GO TO 0175-LOAD-SELECT-EXIT
+           END-IF
+
+           SET SPX TO 1
+
+           PERFORM UNTIL WS-EOF-SELECT = 1
+               READ SELECTFILE INTO WS-SELECT-CTL-FIELDS
+                   AT END
+                       MOVE 1 TO WS-EOF-SELECT
+                   NOT AT END
+                       EVALUATE WS-SELECT-KEYWORD
+                           WHEN "PROV"
+                               ADD 1 TO WS-SELECT-PROV-CTR
+                               MOVE WS-SELECT-VALUE1
+                                   TO WS-SELECT-PROV-NO(
+                                       WS-SELECT-PROV-CTR)
+                               SET SPX UP BY 1
+                               MOVE 'Y' TO WS-SELECT-BY-PROV-SW
+                           WHEN "DATE"
+                               MOVE WS-SELECT-VALUE1
+                                   TO WS-SELECT-DATE-FROM
+                               MOVE WS-SELECT-VALUE2
+                                   TO WS-SELECT-DATE-TO
+                               MOVE 'Y' TO WS-SELECT-BY-DATE-SW
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+
+           CLOSE SELECTFILE
+
+           DISPLAY "Selective rerun: " WS-SELECT-PROV-CTR
+               " provider(s), date range " WS-SELECT-DATE-FROM
+               " to " WS-SELECT-DATE-TO.
+
+       0175-LOAD-SELECT-EXIT. EXIT.
+
+
       *================================================================*
       * 1000 - LOAD PROVIDER FILE
       *================================================================*
@@ -242,10 +526,11 @@
                        MOVE 1 TO WS-EOF-PROV
                    NOT AT END
                        ADD 1 TO WS-PROV-CTR
-                       IF WS-PROV-CTR > 2400
-                           DISPLAY "WARNING: PROV-TABLE full at "
-                               "2400 entries"
-                           MOVE 1 TO WS-EOF-PROV
+                       IF WS-PROV-CTR > 6000
+                           DISPLAY "FATAL: PROV-TABLE capacity of "
+                               "6000 entries exceeded - job aborted"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
                        ELSE
                            MOVE WS-PROV-SEG1
                                TO PROV-DATA1(WS-PROV-CTR)
@@ -284,10 +569,11 @@
                        MOVE 1 TO WS-EOF-CBSA
                    NOT AT END
                        ADD 1 TO WS-CBSA-CTR
-                       IF WS-CBSA-CTR > 9000
-                           DISPLAY "WARNING: CBSA-TABLE full at "
-                               "9000 entries"
-                           MOVE 1 TO WS-EOF-CBSA
+                       IF WS-CBSA-CTR > 18000
+                           DISPLAY "FATAL: CBSA-TABLE capacity of "
+                               "18000 entries exceeded - job aborted"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
                        ELSE
                            MOVE WS-CBSA-CODE
                                TO M-CBSA(WS-CBSA-CTR)
@@ -327,10 +613,11 @@
                        MOVE 1 TO WS-EOF-MSA
                    NOT AT END
                        ADD 1 TO WS-MSA-CTR
-                       IF WS-MSA-CTR > 4000
-                           DISPLAY "WARNING: MSA-TABLE full at "
-                               "4000 entries"
-                           MOVE 1 TO WS-EOF-MSA
+                       IF WS-MSA-CTR > 8000
+                           DISPLAY "FATAL: MSA-TABLE capacity of "
+                               "8000 entries exceeded - job aborted"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
                        ELSE
                            MOVE WS-MSA-CODE
                                TO MSA-MSA(WS-MSA-CTR)
@@ -351,6 +638,119 @@
        2500-LOAD-MSA-EXIT. EXIT.
 
 
+      *================================================================*
+      * 4000 - WRITE THE BATCH CONTROL / BALANCING REPORT
+      *        Record-count and dollar-control totals for nightly
+      *        batch sign-off, plus a breakdown of bills by RTC.
+      *================================================================*
+       4000-WRITE-CONTROL-REPORT.
+           OPEN OUTPUT CTLRPT
+
+           MOVE SPACES TO CTLRPT-LINE
+           STRING "HOSOP210 BATCH CONTROL/BALANCING REPORT"
+               DELIMITED BY SIZE INTO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO WS-CTL-LINE
+           MOVE "RECORD COUNT IN (BILLS READ)" TO WS-CTL-LABEL
+           MOVE WS-BILL-CTR TO WS-CTL-VALUE
+           MOVE WS-CTL-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO WS-CTL-LINE
+           MOVE "RECORD COUNT OUT (RATES WRITTEN)"
+               TO WS-CTL-LABEL
+           MOVE WS-RATE-CTR TO WS-CTL-VALUE
+           MOVE WS-CTL-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO WS-CTL-LINE
+           MOVE "BILLS SKIPPED (RESTART)"
+               TO WS-CTL-LABEL
+           MOVE WS-RESTART-SKIPPED-CTR TO WS-CTL-VALUE
+           MOVE WS-CTL-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO WS-CTL-LINE
+           MOVE "BILLS SKIPPED (SELECTIVE RERUN)"
+               TO WS-CTL-LABEL
+           MOVE WS-SELECT-SKIPPED-CTR TO WS-CTL-VALUE
+           MOVE WS-CTL-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO WS-CTL-LINE
+           MOVE "BILLS IN ERROR (NON-PAID RTC)" TO WS-CTL-LABEL
+           MOVE WS-ERR-CTR TO WS-CTL-VALUE
+           MOVE WS-CTL-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE WS-PAY-TOTAL-ACCUM TO WS-CTL-PAY-TOTAL-EDIT
+           MOVE SPACES TO CTLRPT-LINE
+           STRING "DOLLAR CONTROL TOTAL (PAID BILLS) : "
+               WS-CTL-PAY-TOTAL-EDIT
+               DELIMITED BY SIZE INTO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO CTLRPT-LINE
+           STRING "BREAKDOWN BY RETURN CODE"
+               DELIMITED BY SIZE INTO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           SET RTX TO 1
+           PERFORM WS-RTC-TABLE-CTR TIMES
+               MOVE SPACES TO CTLRPT-LINE
+               STRING "  RTC=" WS-RTC-CODE(RTX)
+                   "  COUNT=" WS-RTC-COUNT(RTX)
+                   DELIMITED BY SIZE INTO CTLRPT-LINE
+               WRITE CTLRPT-LINE
+               SET RTX UP BY 1
+           END-PERFORM
+
+           CLOSE CTLRPT.
+
+       4000-WRITE-CONTROL-EXIT. EXIT.
+
+
+      *================================================================*
+      * 4500 - APPEND THE GROUPED RTC SUMMARY TO THE REJECTION REPORT
+      *================================================================*
+       4500-WRITE-REJECT-SUMMARY.
+           MOVE SPACES TO RJCTRPT-LINE
+           WRITE RJCTRPT-LINE
+
+           MOVE SPACES TO RJCTRPT-LINE
+           STRING "REJECTIONS GROUPED BY RETURN CODE"
+               DELIMITED BY SIZE INTO RJCTRPT-LINE
+           WRITE RJCTRPT-LINE
+
+           SET RTX TO 1
+           PERFORM WS-RTC-TABLE-CTR TIMES
+               IF WS-RTC-CODE(RTX) NOT = "00"
+               AND WS-RTC-CODE(RTX) NOT = "73"
+               AND WS-RTC-CODE(RTX) NOT = "74"
+               AND WS-RTC-CODE(RTX) NOT = "75"
+               AND WS-RTC-CODE(RTX) NOT = "77"
+                   MOVE SPACES TO RJCTRPT-LINE
+                   STRING "  RTC=" WS-RTC-CODE(RTX)
+                       "  COUNT=" WS-RTC-COUNT(RTX)
+                       DELIMITED BY SIZE INTO RJCTRPT-LINE
+                   WRITE RJCTRPT-LINE
+               END-IF
+               SET RTX UP BY 1
+           END-PERFORM.
+
+       4500-WRITE-REJECT-SUMMARY-EXIT. EXIT.
+
+
       *================================================================*
       * 3000 - PROCESS BILL RECORDS
       *================================================================*
@@ -362,13 +762,32 @@
                STOP RUN
            END-IF
 
-           OPEN OUTPUT RATEFILE
+           IF WS-RESTART-REQUESTED AND WS-RESUME-FROM-CTR > 0
+               OPEN EXTEND RATEFILE
+           ELSE
+               OPEN OUTPUT RATEFILE
+           END-IF
            IF WS-RATE-STATUS NOT = "00"
                DISPLAY "ERROR: Cannot open RATEFILE. Status="
                    WS-RATE-STATUS
                STOP RUN
            END-IF
 
+           IF WS-RESTART-REQUESTED AND WS-RESUME-FROM-CTR > 0
+               OPEN EXTEND RJCTRPT
+           ELSE
+               OPEN OUTPUT RJCTRPT
+               MOVE SPACES TO RJCTRPT-LINE
+               STRING "RTC REJECTION DETAIL REPORT"
+                   DELIMITED BY SIZE INTO RJCTRPT-LINE
+               WRITE RJCTRPT-LINE
+           END-IF
+
+           IF WS-RESUME-FROM-CTR > 0
+               PERFORM 3050-SKIP-TO-CHECKPOINT
+                  THRU 3050-SKIP-TO-CHECKPOINT-EXIT
+           END-IF
+
            PERFORM UNTIL WS-EOF-BILL = 1
                READ BILLFILE INTO WS-BILL-315-DATA
                    AT END
@@ -376,38 +795,197 @@
                    NOT AT END
                        ADD 1 TO WS-BILL-CTR
 
-                       CALL WS-HOSDR210 USING
-                           WS-BILL-315-DATA
-                           WS-PROV-TABLE
-                           WS-PROV-DATA-2
-                           WS-PROV-DATA-3
-                           WS-MSA-WI-TABLE
-                           WS-CBSA-WI-TABLE
-
-                       DISPLAY "Bill #" WS-BILL-CTR
-                           " [" WS-BILL-TEST-CASE "]"
-                           " Prov=" WS-BILL-PROV-NO
-                           " From=" WS-BILL-FROM-DATE
-                           " RTC=" WS-BILL-RTC
-                           " Pay=" WS-BILL-PAY-TOTAL
-                           " H=" WS-BILL-HIGH-DAYS
-                           " L=" WS-BILL-LOW-DAYS
-
-                       IF WS-BILL-RTC NOT = "00"
-                       AND WS-BILL-RTC NOT = "73"
-                       AND WS-BILL-RTC NOT = "74"
-                       AND WS-BILL-RTC NOT = "75"
-                       AND WS-BILL-RTC NOT = "77"
-                           ADD 1 TO WS-ERR-CTR
+                       MOVE 'Y' TO WS-MATCH-SW
+                       IF WS-SELECT-REQUESTED
+                           PERFORM 3100-CHECK-SELECT-MATCH
+                              THRU 3100-CHECK-SELECT-MATCH-EXIT
                        END-IF
 
-                       WRITE RATE-RECORD
-                           FROM WS-BILL-315-DATA
-                       ADD 1 TO WS-RATE-CTR
+                       IF WS-BILL-NOT-MATCH
+                           ADD 1 TO WS-SELECT-SKIPPED-CTR
+                       ELSE
+                           CALL WS-HOSDR210 USING
+                               WS-BILL-315-DATA
+                               WS-PROV-TABLE
+                               WS-PROV-DATA-2
+                               WS-PROV-DATA-3
+                               WS-MSA-WI-TABLE
+                               WS-CBSA-WI-TABLE
+
+                           DISPLAY "Bill #" WS-BILL-CTR
+                               " [" WS-BILL-TEST-CASE "]"
+                               " Prov=" WS-BILL-PROV-NO
+                               " From=" WS-BILL-FROM-DATE
+                               " RTC=" WS-BILL-RTC
+                               " Pay=" WS-BILL-PAY-TOTAL
+                               " H=" WS-BILL-HIGH-DAYS
+                               " L=" WS-BILL-LOW-DAYS
+
+                           PERFORM 3300-ADD-RTC-BREAKDOWN
+                              THRU 3300-ADD-RTC-BREAKDOWN-EXIT
+
+                           IF WS-BILL-RTC NOT = "00"
+                           AND WS-BILL-RTC NOT = "73"
+                           AND WS-BILL-RTC NOT = "74"
+                           AND WS-BILL-RTC NOT = "75"
+                           AND WS-BILL-RTC NOT = "77"
+                               ADD 1 TO WS-ERR-CTR
+                               PERFORM 3150-WRITE-REJECT-DETAIL
+                                  THRU 3150-WRITE-REJECT-DETAIL-EXIT
+                           ELSE
+                               ADD WS-BILL-PAY-TOTAL
+                                   TO WS-PAY-TOTAL-ACCUM
+                           END-IF
+
+                           WRITE RATE-RECORD
+                               FROM WS-BILL-315-DATA
+                           ADD 1 TO WS-RATE-CTR
+
+                           IF FUNCTION MOD(WS-BILL-CTR
+                                   WS-CHECKPOINT-INTERVAL) = 0
+                               PERFORM 3200-WRITE-CHECKPOINT
+                                  THRU 3200-WRITE-CHECKPOINT-EXIT
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
 
+           PERFORM 4500-WRITE-REJECT-SUMMARY
+              THRU 4500-WRITE-REJECT-SUMMARY-EXIT
+
            CLOSE BILLFILE
-           CLOSE RATEFILE.
+           CLOSE RATEFILE
+           CLOSE RJCTRPT.
 
        3000-PROCESS-BILLS-EXIT. EXIT.
+
+
+      *================================================================*
+      * 3050 - SKIP PAST THE BILLS ALREADY PROCESSED BEFORE THE
+      *         LAST CHECKPOINT ON A RESTART RUN
+      *================================================================*
+       3050-SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL WS-BILL-CTR NOT < WS-RESUME-FROM-CTR
+                      OR WS-EOF-BILL = 1
+               READ BILLFILE INTO WS-BILL-315-DATA
+                   AT END
+                       MOVE 1 TO WS-EOF-BILL
+                   NOT AT END
+                       ADD 1 TO WS-BILL-CTR
+                       ADD 1 TO WS-RESTART-SKIPPED-CTR
+               END-READ
+           END-PERFORM.
+
+       3050-SKIP-TO-CHECKPOINT-EXIT. EXIT.
+
+
+      *================================================================*
+      * 3100 - CHECK WHETHER THE CURRENT BILL MATCHES THE SELECTIVE
+      *         RERUN CRITERIA (PROVIDER LIST AND/OR DATE RANGE)
+      *================================================================*
+       3100-CHECK-SELECT-MATCH.
+           MOVE 'Y' TO WS-MATCH-SW
+
+           IF WS-SELECT-BY-PROV
+               MOVE 'N' TO WS-PROV-MATCH-SW
+               SET SPX TO 1
+               SEARCH WS-SELECT-PROV-ENTRY VARYING SPX
+                   AT END
+                       CONTINUE
+                   WHEN WS-SELECT-PROV-NO(SPX) = WS-BILL-PROV-NO
+                       MOVE 'Y' TO WS-PROV-MATCH-SW
+               END-SEARCH
+               IF NOT WS-PROV-MATCHES
+                   MOVE 'N' TO WS-MATCH-SW
+               END-IF
+           END-IF
+
+           IF WS-SELECT-BY-DATE
+               IF WS-BILL-FROM-DATE < WS-SELECT-DATE-FROM
+               OR WS-BILL-FROM-DATE > WS-SELECT-DATE-TO
+                   MOVE 'N' TO WS-MATCH-SW
+               END-IF
+           END-IF.
+
+       3100-CHECK-SELECT-MATCH-EXIT. EXIT.
+
+
+      *================================================================*
+      * 3150 - WRITE ONE REJECTION-DETAIL LINE
+      *================================================================*
+       3150-WRITE-REJECT-DETAIL.
+           MOVE SPACES TO WS-RJCT-DETAIL-LINE
+           MOVE WS-BILL-PROV-NO   TO WS-RJ-PROV-NO
+           MOVE WS-BILL-PROV-CBSA TO WS-RJ-PROV-CBSA
+           MOVE WS-BILL-BENE-CBSA TO WS-RJ-BENE-CBSA
+           MOVE WS-BILL-FROM-DATE TO WS-RJ-FROM-DATE
+           MOVE WS-BILL-RTC       TO WS-RJ-RTC
+           MOVE WS-RJCT-DETAIL-LINE TO RJCTRPT-LINE
+           WRITE RJCTRPT-LINE.
+
+       3150-WRITE-REJECT-DETAIL-EXIT. EXIT.
+
+
+      *================================================================*
+      * 3200 - WRITE A CHECKPOINT RECORD (LAST BILL SUCCESSFULLY
+      *         PROCESSED) SO A LATER RUN CAN RESTART FROM HERE
+      *================================================================*
+       3200-WRITE-CHECKPOINT.
+           MOVE WS-BILL-CTR          TO WS-CHKPT-BILL-CTR
+           MOVE WS-RATE-CTR          TO WS-CHKPT-RATE-CTR
+           MOVE WS-ERR-CTR           TO WS-CHKPT-ERR-CTR
+           MOVE WS-PAY-TOTAL-ACCUM   TO WS-CHKPT-PAY-TOTAL-ACCUM
+           MOVE WS-RTC-TABLE-CTR     TO WS-CHKPT-RTC-TABLE-CTR
+           MOVE WS-RESTART-SKIPPED-CTR
+                                     TO WS-CHKPT-RESTART-SKIP-CTR
+           MOVE WS-SELECT-SKIPPED-CTR
+                                     TO WS-CHKPT-SELECT-SKIP-CTR
+
+           SET RTX TO 1
+           PERFORM 3250-SAVE-RTC-BREAKDOWN THRU
+              3250-SAVE-RTC-BREAKDOWN-EXIT
+              VARYING RTX FROM 1 BY 1
+              UNTIL RTX > WS-RTC-TABLE-CTR
+
+           OPEN OUTPUT CHKPTFILE
+           WRITE CHKPT-RECORD FROM WS-CHKPT-FIELDS
+           CLOSE CHKPTFILE.
+
+       3200-WRITE-CHECKPOINT-EXIT. EXIT.
+
+
+      *================================================================*
+      * 3250 - SAVE ONE ROW OF THE RTC BREAKDOWN TABLE INTO THE
+      *         CHECKPOINT RECORD
+      *================================================================*
+       3250-SAVE-RTC-BREAKDOWN.
+           MOVE WS-RTC-CODE (RTX)  TO WS-CHKPT-RTC-CODE (RTX)
+           MOVE WS-RTC-COUNT (RTX) TO WS-CHKPT-RTC-COUNT (RTX).
+
+       3250-SAVE-RTC-BREAKDOWN-EXIT. EXIT.
+
+
+      *================================================================*
+      * 3300 - ACCUMULATE THE RTC BREAKDOWN TABLE USED BY THE
+      *         CONTROL/BALANCING REPORT
+      *================================================================*
+       3300-ADD-RTC-BREAKDOWN.
+           SET RTX TO 1
+           SEARCH WS-RTC-ENTRY VARYING RTX
+               AT END
+                   IF WS-RTC-TABLE-CTR > 19
+                       DISPLAY "FATAL: RTC-BREAKDOWN capacity of "
+                           "20 distinct return codes exceeded - "
+                           "job aborted"
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   ELSE
+                       ADD 1 TO WS-RTC-TABLE-CTR
+                       MOVE WS-BILL-RTC
+                           TO WS-RTC-CODE(WS-RTC-TABLE-CTR)
+                       MOVE 1 TO WS-RTC-COUNT(WS-RTC-TABLE-CTR)
+                   END-IF
+               WHEN WS-RTC-CODE(RTX) = WS-BILL-RTC
+                   ADD 1 TO WS-RTC-COUNT(RTX).
+
+       3300-ADD-RTC-BREAKDOWN-EXIT. EXIT.
