@@ -0,0 +1,365 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSAXREF.
+      *================================================================*
+      * CBSAXREF - PRE-RUN CBSA / PROVIDER CROSS-REFERENCE VALIDATION  *
+      *                                                                *
+      * Reads PROVFILE and CBSAFILE and flags every provider whose    *
+      * CBSA geographic or reclass location code has no matching      *
+      * entry in the CBSA wage index file that is effective during    *
+      * the provider's own effective period.  Intended to be run      *
+      * before HOSOP210/HOSDR210 so that bad CBSA reference data is   *
+      * caught and corrected up front instead of claim-by-claim via   *
+      * RTC=40 out of 0375-GET-CBSA / 0525-GET-HOSP-WAGE-INDEX.       *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86-64.
+       OBJECT-COMPUTER. X86-64.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROVFILE ASSIGN TO "PROVFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROV-STATUS.
+           SELECT CBSAFILE ASSIGN TO "CBSAFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CBSA-STATUS.
+           SELECT XREFRPT  ASSIGN TO "CBSAXREF.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PROVFILE.
+       01  PROV-RECORD                PIC X(240).
+
+       FD  CBSAFILE.
+       01  CBSA-RECORD                PIC X(80).
+
+       FD  XREFRPT.
+       01  XREFRPT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PROV-STATUS             PIC XX.
+       01  WS-CBSA-STATUS             PIC XX.
+       01  WS-RPT-STATUS              PIC XX.
+
+       01  WS-EOF-PROV                PIC 9 VALUE 0.
+       01  WS-EOF-CBSA                PIC 9 VALUE 0.
+
+       01  WS-PROV-CTR                PIC 9(09) VALUE 0.
+       01  WS-CBSA-CTR                PIC 9(09) VALUE 0.
+       01  WS-FLAG-CTR                PIC 9(09) VALUE 0.
+
+      *---------------------------------------------------------------*
+      * Provider record parsing (240 bytes = 3 x 80-byte segments)
+      *---------------------------------------------------------------*
+       01  WS-PROV-IN.
+           05  WS-PROV-SEG1           PIC X(80).
+           05  WS-PROV-SEG2           PIC X(80).
+           05  WS-PROV-SEG3           PIC X(80).
+
+       01  WS-PROV-SEG1-DATA.
+           05  WS-P-NPI               PIC X(10).
+           05  WS-P-PROV-NO           PIC X(06).
+           05  WS-P-EFF-DATE          PIC X(08).
+           05  WS-P-FY-BEG-DATE       PIC X(08).
+           05  WS-P-REPORT-DATE       PIC X(08).
+           05  WS-P-TERM-DATE         PIC X(08).
+           05  WS-P-WAIVER-CODE       PIC X(01).
+           05  WS-P-INTER-NO          PIC 9(05).
+           05  WS-P-PROV-TYPE         PIC X(02).
+           05  WS-P-CENSUS-DIV        PIC 9(01).
+           05  WS-P-MSA-DATA.
+               10  WS-P-CHG-CODE-IDX  PIC X.
+               10  WS-P-GEO-LOC-MSA   PIC X(04).
+               10  WS-P-WI-LOC-MSA    PIC X(04).
+               10  WS-P-STD-AMT-MSA   PIC X(04).
+           05  WS-P-SCH-YR            PIC XX.
+           05  WS-P-LUGAR             PIC X.
+           05  WS-P-TEMP-RELIEF       PIC X.
+           05  WS-P-FED-PPS           PIC X.
+           05  FILLER                  PIC X(05).
+
+       01  WS-PROV-SEG2-DATA.
+           05  WS-P-FAC-SPEC-RATE     PIC 9(05)V9(02).
+           05  WS-P-COLA              PIC 9(01)V9(03).
+           05  WS-P-INTERN-RATIO      PIC 9(01)V9(04).
+           05  WS-P-BED-SIZE          PIC 9(05).
+           05  WS-P-OPER-CCR          PIC 9(01)V9(03).
+           05  WS-P-CMI               PIC 9(01)V9(04).
+           05  WS-P-SSI-RATIO         PIC V9(04).
+           05  WS-P-MEDICAID-RATIO    PIC V9(04).
+           05  WS-P-PPS-BLEND-IND     PIC X(01).
+           05  WS-P-PRUP-UPDATE       PIC 9(01)V9(05).
+           05  WS-P-DSH-PERCENT       PIC V9(04).
+           05  WS-P-FYE-DATE          PIC 9(08).
+           05  WS-P-CBSA-SPEC-PAY     PIC X.
+           05  WS-P-CBSA-HOSP-QUAL    PIC X.
+           05  WS-P-CBSA-GEO-LOC      PIC X(05).
+           05  WS-P-CBSA-RECLASS-LOC  PIC X(05).
+           05  WS-P-CBSA-STD-AMT-LOC  PIC X(05).
+           05  WS-P-CBSA-SPEC-WI      PIC 9(02)V9(04).
+
+      *---------------------------------------------------------------*
+      * CBSA input record parsing (same layout as HOSOP210 WS-CBSA-IN)
+      *---------------------------------------------------------------*
+       01  WS-CBSA-IN.
+           05  WS-CBSA-CODE           PIC X(05).
+           05  FILLER                  PIC X(01).
+           05  WS-CBSA-EFF            PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  WS-CBSA-WI-RAW         PIC 9(02)V9(04).
+           05  FILLER                  PIC X(59).
+
+      *---------------------------------------------------------------*
+      * In-memory CBSA wage index table
+      *---------------------------------------------------------------*
+       01  WS-CBSA-WI-TABLE.
+           05  M-CBSA-DATA            OCCURS 18000
+                                      INDEXED BY CU1 CU2.
+               10  M-CBSA             PIC 9(05).
+               10  M-CBSA-EFFDTE      PIC X(08).
+               10  M-CBSA-WAGE-IND    PIC S9(02)V9(04).
+
+       01  WS-WORK-CODE               PIC X(05).
+       01  WS-WORK-LABEL              PIC X(09).
+       01  WS-FOUND-SW                PIC X VALUE 'N'.
+           88  WS-CBSA-FOUND               VALUE 'Y'.
+           88  WS-CBSA-NOT-FOUND            VALUE 'N'.
+       01  WS-EFFECTIVE-SW             PIC X VALUE 'N'.
+           88  WS-EFFECTIVE-IN-PERIOD       VALUE 'Y'.
+           88  WS-NOT-EFFECTIVE-IN-PERIOD   VALUE 'N'.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  WS-D-PROV-NO           PIC X(06).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-LABEL             PIC X(09).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-CODE              PIC X(05).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-EFF-DATE          PIC X(08).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-TERM-DATE         PIC X(08).
+           05  FILLER                 PIC X(02) VALUE SPACE.
+           05  WS-D-REASON            PIC X(40).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           MOVE
+             "CBSAXREF - CBSA/PROVIDER CROSS-REFERENCE VALIDATION"
+                                     TO XREFRPT-LINE.
+
+           OPEN OUTPUT XREFRPT.
+           MOVE SPACES TO XREFRPT-LINE
+           WRITE XREFRPT-LINE.
+
+           PERFORM 1000-LOAD-CBSA-FILE
+              THRU 1000-LOAD-CBSA-EXIT.
+
+           PERFORM 2000-VALIDATE-PROVIDERS
+              THRU 2000-VALIDATE-EXIT.
+
+           PERFORM 3000-WRITE-SUMMARY
+              THRU 3000-WRITE-SUMMARY-EXIT.
+
+           CLOSE XREFRPT.
+
+           DISPLAY "=========================================="
+           DISPLAY " CBSAXREF - Cross-Reference Validation"
+           DISPLAY " Providers checked:  " WS-PROV-CTR
+           DISPLAY " CBSA records loaded:" WS-CBSA-CTR
+           DISPLAY " Providers flagged:  " WS-FLAG-CTR
+           DISPLAY "=========================================="
+
+           STOP RUN.
+
+
+      *================================================================*
+      * 1000 - LOAD CBSA WAGE INDEX FILE
+      *================================================================*
+       1000-LOAD-CBSA-FILE.
+           OPEN INPUT CBSAFILE
+           IF WS-CBSA-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open CBSAFILE. Status="
+                   WS-CBSA-STATUS
+               STOP RUN
+           END-IF
+
+           SET CU1 TO 1
+
+           PERFORM UNTIL WS-EOF-CBSA = 1
+               READ CBSAFILE INTO WS-CBSA-IN
+                   AT END
+                       MOVE 1 TO WS-EOF-CBSA
+                   NOT AT END
+                       ADD 1 TO WS-CBSA-CTR
+                       IF WS-CBSA-CTR > 18000
+                           DISPLAY "FATAL: CBSA-TABLE capacity of "
+                               "18000 entries exceeded - job "
+                               "aborted"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       ELSE
+                           MOVE WS-CBSA-CODE
+                               TO M-CBSA(WS-CBSA-CTR)
+                           MOVE WS-CBSA-EFF
+                               TO M-CBSA-EFFDTE(WS-CBSA-CTR)
+                           MOVE WS-CBSA-WI-RAW
+                               TO M-CBSA-WAGE-IND(WS-CBSA-CTR)
+                           SET CU1 UP BY 1
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CBSAFILE.
+
+       1000-LOAD-CBSA-EXIT. EXIT.
+
+
+      *================================================================*
+      * 2000 - VALIDATE EVERY PROVIDER'S CBSA CODES
+      *================================================================*
+       2000-VALIDATE-PROVIDERS.
+           OPEN INPUT PROVFILE
+           IF WS-PROV-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open PROVFILE. Status="
+                   WS-PROV-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF-PROV = 1
+               READ PROVFILE INTO WS-PROV-IN
+                   AT END
+                       MOVE 1 TO WS-EOF-PROV
+                   NOT AT END
+                       ADD 1 TO WS-PROV-CTR
+                       MOVE WS-PROV-SEG1 TO WS-PROV-SEG1-DATA
+                       MOVE WS-PROV-SEG2 TO WS-PROV-SEG2-DATA
+
+                       IF WS-P-CBSA-GEO-LOC NOT = SPACES
+                           MOVE "GEO-LOC  " TO WS-WORK-LABEL
+                           MOVE WS-P-CBSA-GEO-LOC TO WS-WORK-CODE
+                           PERFORM 2100-CHECK-CBSA
+                              THRU 2100-CHECK-CBSA-EXIT
+                       END-IF
+
+                       IF WS-P-CBSA-RECLASS-LOC NOT = SPACES
+                           MOVE "RECLASS  " TO WS-WORK-LABEL
+                           MOVE WS-P-CBSA-RECLASS-LOC TO WS-WORK-CODE
+                           PERFORM 2100-CHECK-CBSA
+                              THRU 2100-CHECK-CBSA-EXIT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE PROVFILE.
+
+       2000-VALIDATE-EXIT. EXIT.
+
+
+      *================================================================*
+      * 2100 - CHECK A SINGLE CBSA CODE AGAINST THE WAGE INDEX TABLE
+      *         FOR EFFECTIVITY DURING THE PROVIDER'S EFFECTIVE PERIOD
+      *================================================================*
+       2100-CHECK-CBSA.
+           MOVE 'N' TO WS-FOUND-SW.
+           MOVE 'N' TO WS-EFFECTIVE-SW.
+
+           SET CU1 TO 1.
+           SEARCH M-CBSA-DATA VARYING CU1
+               AT END
+                   CONTINUE
+               WHEN M-CBSA (CU1) = WS-WORK-CODE
+                   MOVE 'Y' TO WS-FOUND-SW.
+
+      *---------------------------------------------------------------*
+      * CBSA-WI-TABLE CAN HAVE MULTIPLE ROWS FOR THE SAME CODE, ONE
+      * PER EFFECTIVE GENERATION - CHECK EVERY ROW SHARING THIS CODE,
+      * NOT JUST THE FIRST ONE THE SEARCH ABOVE HAPPENED TO LAND ON,
+      * THE SAME WAY HOSDR210'S 0525-GET-HOSP-WAGE-INDEX DOES
+      *---------------------------------------------------------------*
+           IF WS-CBSA-FOUND
+               PERFORM 2150-CHECK-CBSA-GENERATION
+                  THRU 2150-CHECK-CBSA-GENERATION-EXIT
+                  VARYING CU2 FROM CU1 BY 1
+                  UNTIL M-CBSA (CU2) NOT = WS-WORK-CODE
+           END-IF.
+
+           IF WS-CBSA-NOT-FOUND
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE WS-P-PROV-NO      TO WS-D-PROV-NO
+               MOVE WS-WORK-LABEL     TO WS-D-LABEL
+               MOVE WS-WORK-CODE      TO WS-D-CODE
+               MOVE WS-P-EFF-DATE     TO WS-D-EFF-DATE
+               MOVE WS-P-TERM-DATE    TO WS-D-TERM-DATE
+               MOVE "NO CBSA ENTRY EXISTS AT ALL"
+                                      TO WS-D-REASON
+               PERFORM 2200-WRITE-DETAIL THRU 2200-WRITE-DETAIL-EXIT
+               ADD 1 TO WS-FLAG-CTR
+           ELSE
+               IF WS-NOT-EFFECTIVE-IN-PERIOD
+                   MOVE SPACES TO WS-DETAIL-LINE
+                   MOVE WS-P-PROV-NO      TO WS-D-PROV-NO
+                   MOVE WS-WORK-LABEL     TO WS-D-LABEL
+                   MOVE WS-WORK-CODE      TO WS-D-CODE
+                   MOVE WS-P-EFF-DATE     TO WS-D-EFF-DATE
+                   MOVE WS-P-TERM-DATE    TO WS-D-TERM-DATE
+                   MOVE "NO WAGE INDEX EFFECTIVE FOR PROV PERIOD"
+                                          TO WS-D-REASON
+                   PERFORM 2200-WRITE-DETAIL
+                      THRU 2200-WRITE-DETAIL-EXIT
+                   ADD 1 TO WS-FLAG-CTR
+               END-IF
+           END-IF.
+
+       2100-CHECK-CBSA-EXIT. EXIT.
+
+
+      *================================================================*
+      * 2150 - CHECK ONE GENERATION (ONE ROW) OF THE MATCHING CBSA CODE
+      *================================================================*
+       2150-CHECK-CBSA-GENERATION.
+           IF M-CBSA-EFFDTE (CU2) >= WS-P-EFF-DATE
+              AND (WS-P-TERM-DATE = SPACES OR
+                   WS-P-TERM-DATE = ZEROS OR
+                   M-CBSA-EFFDTE (CU2) <= WS-P-TERM-DATE)
+               MOVE 'Y' TO WS-EFFECTIVE-SW
+           END-IF.
+
+       2150-CHECK-CBSA-GENERATION-EXIT. EXIT.
+
+
+       2200-WRITE-DETAIL.
+           MOVE WS-DETAIL-LINE TO XREFRPT-LINE.
+           WRITE XREFRPT-LINE.
+
+       2200-WRITE-DETAIL-EXIT. EXIT.
+
+
+      *================================================================*
+      * 3000 - WRITE SUMMARY TRAILER
+      *================================================================*
+       3000-WRITE-SUMMARY.
+           MOVE SPACES TO XREFRPT-LINE
+           WRITE XREFRPT-LINE
+
+           MOVE SPACES TO XREFRPT-LINE
+           STRING "PROVIDERS CHECKED : " WS-PROV-CTR
+               DELIMITED BY SIZE INTO XREFRPT-LINE
+           WRITE XREFRPT-LINE
+
+           MOVE SPACES TO XREFRPT-LINE
+           STRING "CBSA RECORDS LOADED : " WS-CBSA-CTR
+               DELIMITED BY SIZE INTO XREFRPT-LINE
+           WRITE XREFRPT-LINE
+
+           MOVE SPACES TO XREFRPT-LINE
+           STRING "PROVIDERS FLAGGED : " WS-FLAG-CTR
+               DELIMITED BY SIZE INTO XREFRPT-LINE
+           WRITE XREFRPT-LINE.
+
+       3000-WRITE-SUMMARY-EXIT. EXIT.
