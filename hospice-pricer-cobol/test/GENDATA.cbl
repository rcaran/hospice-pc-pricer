@@ -5,7 +5,7 @@
       *                                                                *
       * Creates:                                                       *
       *   - PROVFILE: Sample provider records (240 bytes each)         *
-      *   - BILLFILE: Sample bill records (315 bytes each)             *
+      *   - BILLFILE: Sample bill records (347 bytes each)             *
       *                                                                *
       * Revenue codes:                                                 *
       *   0651 = Routine Home Care (RHC)                               *
@@ -34,12 +34,70 @@
        01  PROV-OUT-RECORD            PIC X(240).
 
        FD  BILLFILE.
-       01  BILL-OUT-RECORD            PIC X(315).
+       01  BILL-OUT-RECORD            PIC X(347).
 
        WORKING-STORAGE SECTION.
        01  WS-PROV-STATUS             PIC XX.
        01  WS-BILL-STATUS             PIC XX.
 
+      *---------------------------------------------------------------*
+      * Extra synthetic bills beyond the hand-built TC01-TC41 cases,
+      * spread across the three sample providers/CBSAs, the four
+      * hospice revenue codes, and every month/day/year combination
+      * across FY2018-FY2021 - GENDATA-EXTRA-COUNT=nnnnn selects how
+      * many to create
+      *---------------------------------------------------------------*
+       01  WS-EXTRA-COUNT             PIC 9(05) VALUE 0.
+       01  WS-EXTRA-PARM              PIC X(05) VALUE SPACES.
+       01  WS-EXTRA-IX                PIC 9(05) VALUE 0.
+       01  WS-EXTRA-SUB               PIC 9(05) VALUE 0.
+
+       01  WS-EXTRA-PROV-TABLE.
+           05  FILLER  PIC X(11) VALUE "34123416740".
+           05  FILLER  PIC X(11) VALUE "34123535614".
+           05  FILLER  PIC X(11) VALUE "34123610180".
+       01  WS-EXTRA-PROV-ENTRIES REDEFINES WS-EXTRA-PROV-TABLE.
+           05  WS-EXTRA-PROV-ENTRY    OCCURS 3.
+               10  WS-EXTRA-PROV-NO   PIC X(06).
+               10  WS-EXTRA-PROV-CBSA PIC X(05).
+
+       01  WS-EXTRA-REV-TABLE.
+           05  FILLER  PIC X(04) VALUE "0651".
+           05  FILLER  PIC X(04) VALUE "0652".
+           05  FILLER  PIC X(04) VALUE "0655".
+           05  FILLER  PIC X(04) VALUE "0656".
+       01  WS-EXTRA-REV-ENTRIES REDEFINES WS-EXTRA-REV-TABLE.
+           05  WS-EXTRA-REV           PIC X(04) OCCURS 4.
+
+      *---------------------------------------------------------------*
+      * WS-EXTRA-DATE-YEAR is combined with an independently-varying
+      * month and day (each keyed off a different MOD of WS-EXTRA-IX)
+      * to spread synthetic dates across the whole FY2018-FY2021
+      * range instead of picking from a handful of canned dates. The
+      * revenue-code index is likewise kept independent of the year
+      * index (a different MOD of WS-EXTRA-IX) so every revenue code
+      * gets exercised against every fiscal year rather than each
+      * year always landing on the same one code, and the full
+      * provider/CBSA, revenue-code, year, month and day combination
+      * doesn't repeat until WS-EXTRA-IX has cycled through all of
+      * their combined periods, so a larger GENDATA-EXTRA-COUNT keeps
+      * broadening coverage instead of looping back over the same few
+      * bills
+      *---------------------------------------------------------------*
+       01  WS-EXTRA-DATE-YEAR-TABLE.
+           05  FILLER  PIC X(04) VALUE "2018".
+           05  FILLER  PIC X(04) VALUE "2019".
+           05  FILLER  PIC X(04) VALUE "2020".
+           05  FILLER  PIC X(04) VALUE "2021".
+       01  WS-EXTRA-DATE-YEAR-ENTRIES
+                           REDEFINES WS-EXTRA-DATE-YEAR-TABLE.
+           05  WS-EXTRA-DATE-YEAR     PIC X(04) OCCURS 4.
+
+       01  WS-EXTRA-DATE.
+           05  WS-EXTRA-DATE-CCYY     PIC 9(04).
+           05  WS-EXTRA-DATE-MM       PIC 9(02).
+           05  WS-EXTRA-DATE-DD       PIC 9(02).
+
       *---------------------------------------------------------------*
       * Provider record layout (240 bytes = 3 x 80 segments)
       * Seg1(80): NPI(10) + ProvNo(6) + EffDate(8) + FYBegin(8) +
@@ -114,7 +172,9 @@
            05  WS-PROV-FULL-S3        PIC X(80).
 
       *---------------------------------------------------------------*
-      * Bill record layout (315 bytes)
+      * Bill record layout (347 bytes)
+      * WB-REV5/HCPC5/DOS5/UNITS5/PAY5 is a second GIC (0656) line -
+      * left blank by every hand-built and synthetic test case below
       *---------------------------------------------------------------*
        01  WS-BILL.
            10  WB-NPI                  PIC X(10).
@@ -173,6 +233,11 @@
            10  WB-HIGH-RHC-DAYS       PIC 99.
            10  WB-LOW-RHC-DAYS        PIC 99.
            10  WB-TEST-CASE           PIC X(08).
+           10  WB-REV5                PIC X(04).
+           10  WB-HCPC5               PIC X(05).
+           10  WB-DOS5                PIC X(08).
+           10  WB-UNITS5              PIC 9(07).
+           10  WB-PAY5                PIC 9(06)V99.
 
        PROCEDURE DIVISION.
 
@@ -1626,7 +1691,76 @@
            MOVE "TC41-10C"   TO WB-TEST-CASE
            WRITE BILL-OUT-RECORD FROM WS-BILL
 
+           ACCEPT WS-EXTRA-PARM FROM ENVIRONMENT "GENDATA-EXTRA-COUNT"
+           IF FUNCTION TRIM(WS-EXTRA-PARM) IS NUMERIC
+               MOVE FUNCTION TRIM(WS-EXTRA-PARM) TO WS-EXTRA-COUNT
+           END-IF
+
+           IF WS-EXTRA-COUNT > 0
+               PERFORM 3000-CREATE-EXTRA-BILL
+                  THRU 3000-CREATE-EXTRA-EXIT
+                  VARYING WS-EXTRA-IX FROM 1 BY 1
+                  UNTIL WS-EXTRA-IX > WS-EXTRA-COUNT
+               DISPLAY "BILLFILE: " WS-EXTRA-COUNT
+                   " additional synthetic bills created"
+           END-IF
+
            CLOSE BILLFILE
            DISPLAY "BILLFILE: 45 test bills created (TC01-TC41)".
 
        2000-CREATE-BILL-EXIT. EXIT.
+
+
+      *================================================================*
+      * 3000 - CREATE ONE PARAMETER-DRIVEN SYNTHETIC BILL, CYCLING
+      *        THROUGH THE SAMPLE PROVIDERS/CBSAS, THE FOUR HOSPICE
+      *        REVENUE CODES, AND EVERY MONTH/DAY/YEAR COMBINATION
+      *        ACROSS FY2018-FY2021 SO A LARGER GENDATA-EXTRA-COUNT
+      *        KEEPS BROADENING COVERAGE
+      *================================================================*
+       3000-CREATE-EXTRA-BILL.
+           INITIALIZE WS-BILL
+              REPLACING NUMERIC DATA BY ZEROS
+                        ALPHANUMERIC DATA BY SPACES
+
+           COMPUTE WS-EXTRA-SUB =
+               FUNCTION MOD(WS-EXTRA-IX - 1, 3) + 1
+           MOVE WS-EXTRA-PROV-NO (WS-EXTRA-SUB)   TO WB-PROV-NO
+           MOVE WS-EXTRA-PROV-CBSA (WS-EXTRA-SUB) TO WB-PROV-CBSA
+           MOVE WS-EXTRA-PROV-CBSA (WS-EXTRA-SUB) TO WB-BENE-CBSA
+           MOVE "1234567890"                      TO WB-NPI
+
+           COMPUTE WS-EXTRA-SUB =
+               FUNCTION MOD(WS-EXTRA-IX - 1, 4) + 1
+           MOVE WS-EXTRA-DATE-YEAR (WS-EXTRA-SUB)  TO WS-EXTRA-DATE-CCYY
+           COMPUTE WS-EXTRA-DATE-MM =
+               FUNCTION MOD(WS-EXTRA-IX - 1, 12) + 1
+           COMPUTE WS-EXTRA-DATE-DD =
+               FUNCTION MOD(WS-EXTRA-IX - 1, 28) + 1
+           MOVE WS-EXTRA-DATE                     TO WB-FROM-DATE
+           MOVE WS-EXTRA-DATE                     TO WB-ADM-DATE
+           MOVE WS-EXTRA-DATE                     TO WB-DOS1
+
+           MOVE ZEROS                             TO WB-SIA-UNITS
+           MOVE " "                                TO WB-QIP-IND
+
+           COMPUTE WS-EXTRA-SUB =
+               FUNCTION MOD(FUNCTION INTEGER-PART
+                   ((WS-EXTRA-IX - 1) / 4), 4) + 1
+           MOVE WS-EXTRA-REV (WS-EXTRA-SUB)       TO WB-REV1
+           MOVE "     "                            TO WB-HCPC1
+           MOVE 0000020                            TO WB-UNITS1
+           MOVE ZEROS                             TO WB-PAY1
+
+           MOVE SPACES        TO WB-REV2
+           MOVE ZEROS         TO WB-UNITS2
+           MOVE SPACES        TO WB-REV3
+           MOVE ZEROS         TO WB-UNITS3
+           MOVE SPACES        TO WB-REV4
+           MOVE ZEROS         TO WB-UNITS4
+           MOVE ZEROS         TO WB-SIA-PYMTS
+           STRING "GEN" WS-EXTRA-IX DELIMITED BY SIZE
+               INTO WB-TEST-CASE
+           WRITE BILL-OUT-RECORD FROM WS-BILL.
+
+       3000-CREATE-EXTRA-EXIT. EXIT.
