@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATEDIFF.
+      *================================================================*
+      * RATEDIFF - RATE-TABLE YEAR-OVER-YEAR DIFF UTILITY              *
+      *                                                                *
+      * Loads the FY2016-V161 through FY2021-V210 per-diem rate        *
+      * tables straight out of HOSPRATE.cpy (the same constants        *
+      * HOSPR210's PROCESS-DATA paragraphs reference by name) and      *
+      * reports every rate that changed from one FY release to the     *
+      * next, so a rate update can be sanity-checked against prior     *
+      * years without eyeballing the copybook by hand.  Plain          *
+      * RATE-TABLE-2016 is excluded - it predates the LOW/HIGH RHC     *
+      * split introduced with 2016-V161 and does not line up with      *
+      * the other tables field-for-field.                              *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86-64.
+       OBJECT-COMPUTER. X86-64.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIFFRPT ASSIGN TO "RATEDIFF.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DIFFRPT.
+       01  DIFFRPT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RPT-STATUS              PIC XX.
+       01  WS-DIFF-CTR                PIC 9(05) VALUE 0.
+
+           COPY "HOSPRATE.cpy".
+
+      *---------------------------------------------------------------*
+      * ONE ENTRY PER COMPARABLE FY RELEASE, LOADED FROM HOSPRATE.cpy
+      * BY A STRAIGHT GROUP MOVE - EVERY RATE-TABLE-20xx-Vxxx GROUP
+      * BELOW IS THE SAME 20 X PIC 9(03)V9(02) LAYOUT AND SIZE.
+      *---------------------------------------------------------------*
+       01  WS-YEAR-TABLE.
+           05  WS-YEAR-ENTRY          OCCURS 6
+                                      INDEXED BY YRX.
+               10  WS-YEAR-LABEL      PIC X(09).
+               10  WS-YEAR-RATES.
+                   15  WS-YEAR-RATE   PIC 9(03)V9(02) OCCURS 20
+                                      INDEXED BY RTX.
+
+      *---------------------------------------------------------------*
+      * COLUMN LABELS - SAME ORDER AS THE FIELDS INSIDE EACH
+      * RATE-TABLE-20xx-Vxxx GROUP IN HOSPRATE.cpy
+      *---------------------------------------------------------------*
+       01  WS-COL-LABEL-TABLE.
+           05  FILLER  PIC X(16) VALUE "LOW RHC LS".
+           05  FILLER  PIC X(16) VALUE "LOW RHC LS-Q".
+           05  FILLER  PIC X(16) VALUE "LOW RHC NLS".
+           05  FILLER  PIC X(16) VALUE "LOW RHC NLS-Q".
+           05  FILLER  PIC X(16) VALUE "HIGH RHC LS".
+           05  FILLER  PIC X(16) VALUE "HIGH RHC LS-Q".
+           05  FILLER  PIC X(16) VALUE "HIGH RHC NLS".
+           05  FILLER  PIC X(16) VALUE "HIGH RHC NLS-Q".
+           05  FILLER  PIC X(16) VALUE "CHC LS".
+           05  FILLER  PIC X(16) VALUE "CHC LS-Q".
+           05  FILLER  PIC X(16) VALUE "CHC NLS".
+           05  FILLER  PIC X(16) VALUE "CHC NLS-Q".
+           05  FILLER  PIC X(16) VALUE "IRC LS".
+           05  FILLER  PIC X(16) VALUE "IRC LS-Q".
+           05  FILLER  PIC X(16) VALUE "IRC NLS".
+           05  FILLER  PIC X(16) VALUE "IRC NLS-Q".
+           05  FILLER  PIC X(16) VALUE "GIC LS".
+           05  FILLER  PIC X(16) VALUE "GIC LS-Q".
+           05  FILLER  PIC X(16) VALUE "GIC NLS".
+           05  FILLER  PIC X(16) VALUE "GIC NLS-Q".
+       01  WS-COL-LABELS REDEFINES WS-COL-LABEL-TABLE.
+           05  WS-COL-LABEL           PIC X(16) OCCURS 20.
+
+       01  WS-EDIT-FROM               PIC ZZ9.99.
+       01  WS-EDIT-TO                 PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 0100-LOAD-YEAR-TABLE.
+
+           OPEN OUTPUT DIFFRPT
+           MOVE SPACES TO DIFFRPT-LINE
+           STRING "RATE-TABLE YEAR-OVER-YEAR DIFF REPORT"
+               DELIMITED BY SIZE INTO DIFFRPT-LINE
+           WRITE DIFFRPT-LINE
+           MOVE SPACES TO DIFFRPT-LINE
+           WRITE DIFFRPT-LINE
+
+           PERFORM 0200-COMPARE-YEARS
+              VARYING YRX FROM 1 BY 1
+              UNTIL YRX > 5
+
+           MOVE SPACES TO DIFFRPT-LINE
+           WRITE DIFFRPT-LINE
+           MOVE SPACES TO DIFFRPT-LINE
+           STRING "RATES CHANGED: " WS-DIFF-CTR
+               DELIMITED BY SIZE INTO DIFFRPT-LINE
+           WRITE DIFFRPT-LINE
+
+           CLOSE DIFFRPT
+
+           DISPLAY "RATEDIFF: " WS-DIFF-CTR " rate changes found"
+
+           STOP RUN.
+
+
+      *================================================================*
+      * 0100 - LOAD EACH COMPARABLE FY RELEASE INTO WS-YEAR-TABLE
+      *================================================================*
+       0100-LOAD-YEAR-TABLE.
+           MOVE "2016-V161"          TO WS-YEAR-LABEL (1)
+           MOVE RATE-TABLE-2016-V161 TO WS-YEAR-RATES (1)
+
+           MOVE "2017-V170"          TO WS-YEAR-LABEL (2)
+           MOVE RATE-TABLE-2017-V170 TO WS-YEAR-RATES (2)
+
+           MOVE "2018-V180"          TO WS-YEAR-LABEL (3)
+           MOVE RATE-TABLE-2018-V180 TO WS-YEAR-RATES (3)
+
+           MOVE "2019-V190"          TO WS-YEAR-LABEL (4)
+           MOVE RATE-TABLE-2019-V190 TO WS-YEAR-RATES (4)
+
+           MOVE "2020-V200"          TO WS-YEAR-LABEL (5)
+           MOVE RATE-TABLE-2020-V200 TO WS-YEAR-RATES (5)
+
+           MOVE "2021-V210"          TO WS-YEAR-LABEL (6)
+           MOVE RATE-TABLE-2021-V210 TO WS-YEAR-RATES (6).
+
+
+      *================================================================*
+      * 0200 - COMPARE ONE YEAR AGAINST THE NEXT, COLUMN BY COLUMN
+      *================================================================*
+       0200-COMPARE-YEARS.
+           PERFORM 0300-COMPARE-COLUMN
+              VARYING RTX FROM 1 BY 1
+              UNTIL RTX > 20.
+
+
+      *================================================================*
+      * 0300 - COMPARE ONE COLUMN BETWEEN WS-YEAR-ENTRY(YRX) AND
+      *        WS-YEAR-ENTRY(YRX + 1), WRITE A LINE IF IT CHANGED
+      *================================================================*
+       0300-COMPARE-COLUMN.
+           IF WS-YEAR-RATE (YRX, RTX) NOT = WS-YEAR-RATE (YRX + 1, RTX)
+               ADD 1 TO WS-DIFF-CTR
+               MOVE WS-YEAR-RATE (YRX, RTX)     TO WS-EDIT-FROM
+               MOVE WS-YEAR-RATE (YRX + 1, RTX) TO WS-EDIT-TO
+               MOVE SPACES TO DIFFRPT-LINE
+               STRING WS-COL-LABEL (RTX)        DELIMITED BY SIZE
+                      "  "                      DELIMITED BY SIZE
+                      WS-YEAR-LABEL (YRX)        DELIMITED BY SIZE
+                      "="                        DELIMITED BY SIZE
+                      WS-EDIT-FROM               DELIMITED BY SIZE
+                      " -> "                     DELIMITED BY SIZE
+                      WS-YEAR-LABEL (YRX + 1)    DELIMITED BY SIZE
+                      "="                        DELIMITED BY SIZE
+                      WS-EDIT-TO                 DELIMITED BY SIZE
+                   INTO DIFFRPT-LINE
+               WRITE DIFFRPT-LINE
+           END-IF.
