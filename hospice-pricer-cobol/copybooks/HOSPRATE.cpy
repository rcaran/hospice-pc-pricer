@@ -0,0 +1,314 @@
+      ******************************************************************
+      *  HOSPRATE.cpy                                                  *
+      *  HOSPICE PER-DIEM RATE CONSTANTS BY FISCAL YEAR/RELEASE        *
+      *  USED BY HOSPR210 FY2016 FORWARD PROCESS-DATA PARAGRAPHS       *
+      *  -Q SUFFIXED RATES APPLY WHEN BILL-QIP-IND = '1'               *
+      *  (QUALITY REPORTING PROGRAM PAYMENT REDUCTION)                 *
+      ******************************************************************
+      *----------------------------------------------------------------*
+      *  2016 RATES                                                  *
+      *----------------------------------------------------------------*
+       01  RATE-TABLE-2016.
+           05  2016-RHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 101.11.
+           05  2016-RHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 99.09.
+           05  2016-RHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 46.00.
+           05  2016-RHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 45.08.
+           05  2016-CHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 590.06.
+           05  2016-CHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 578.26.
+           05  2016-CHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 268.60.
+           05  2016-CHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 263.23.
+           05  2016-IRC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 82.35.
+           05  2016-IRC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 80.70.
+           05  2016-IRC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 69.79.
+           05  2016-IRC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 68.39.
+           05  2016-GIC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 418.99.
+           05  2016-GIC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 410.61.
+           05  2016-GIC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 235.51.
+           05  2016-GIC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 230.80.
+      *
+      *----------------------------------------------------------------*
+      *  2016-V161 RATES                                             *
+      *----------------------------------------------------------------*
+       01  RATE-TABLE-2016-V161.
+           05  2016-V161-LOW-RHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 101.11.
+           05  2016-V161-LOW-RHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 99.09.
+           05  2016-V161-LOW-RHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 46.00.
+           05  2016-V161-LOW-RHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 45.08.
+           05  2016-V161-HIGH-RHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 118.68.
+           05  2016-V161-HIGH-RHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 116.31.
+           05  2016-V161-HIGH-RHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 54.02.
+           05  2016-V161-HIGH-RHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 52.94.
+           05  2016-V161-CHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 590.06.
+           05  2016-V161-CHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 578.26.
+           05  2016-V161-CHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 268.60.
+           05  2016-V161-CHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 263.23.
+           05  2016-V161-IRC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 82.35.
+           05  2016-V161-IRC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 80.70.
+           05  2016-V161-IRC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 69.79.
+           05  2016-V161-IRC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 68.39.
+           05  2016-V161-GIC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 418.99.
+           05  2016-V161-GIC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 410.61.
+           05  2016-V161-GIC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 235.51.
+           05  2016-V161-GIC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 230.80.
+      *
+      *----------------------------------------------------------------*
+      *  2017-V170 RATES                                             *
+      *----------------------------------------------------------------*
+       01  RATE-TABLE-2017-V170.
+           05  2017-V170-LOW-RHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 102.83.
+           05  2017-V170-LOW-RHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 100.77.
+           05  2017-V170-LOW-RHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 46.78.
+           05  2017-V170-LOW-RHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 45.84.
+           05  2017-V170-HIGH-RHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 120.70.
+           05  2017-V170-HIGH-RHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 118.29.
+           05  2017-V170-HIGH-RHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 54.94.
+           05  2017-V170-HIGH-RHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 53.84.
+           05  2017-V170-CHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 600.30.
+           05  2017-V170-CHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 588.29.
+           05  2017-V170-CHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 273.34.
+           05  2017-V170-CHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 267.87.
+           05  2017-V170-IRC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 83.79.
+           05  2017-V170-IRC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 82.11.
+           05  2017-V170-IRC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 71.02.
+           05  2017-V170-IRC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 69.60.
+           05  2017-V170-GIC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 426.31.
+           05  2017-V170-GIC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 417.78.
+           05  2017-V170-GIC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 239.61.
+           05  2017-V170-GIC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 234.82.
+      *
+      *----------------------------------------------------------------*
+      *  2018-V180 RATES                                             *
+      *----------------------------------------------------------------*
+       01  RATE-TABLE-2018-V180.
+           05  2018-V180-LOW-RHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 104.83.
+           05  2018-V180-LOW-RHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 102.73.
+           05  2018-V180-LOW-RHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 47.70.
+           05  2018-V180-LOW-RHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 46.75.
+           05  2018-V180-HIGH-RHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 123.10.
+           05  2018-V180-HIGH-RHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 120.64.
+           05  2018-V180-HIGH-RHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 56.03.
+           05  2018-V180-HIGH-RHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 54.91.
+           05  2018-V180-CHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 612.29.
+           05  2018-V180-CHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 600.04.
+           05  2018-V180-CHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 278.85.
+           05  2018-V180-CHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 273.27.
+           05  2018-V180-IRC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 85.45.
+           05  2018-V180-IRC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 83.74.
+           05  2018-V180-IRC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 72.42.
+           05  2018-V180-IRC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 70.97.
+           05  2018-V180-GIC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 434.79.
+           05  2018-V180-GIC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 426.09.
+           05  2018-V180-GIC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 244.35.
+           05  2018-V180-GIC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 239.46.
+      *
+      *----------------------------------------------------------------*
+      *  2019-V190 RATES                                             *
+      *----------------------------------------------------------------*
+       01  RATE-TABLE-2019-V190.
+           05  2019-V190-LOW-RHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 107.29.
+           05  2019-V190-LOW-RHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 105.14.
+           05  2019-V190-LOW-RHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 48.81.
+           05  2019-V190-LOW-RHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 47.83.
+           05  2019-V190-HIGH-RHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 125.99.
+           05  2019-V190-HIGH-RHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 123.47.
+           05  2019-V190-HIGH-RHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 57.36.
+           05  2019-V190-HIGH-RHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 56.21.
+           05  2019-V190-CHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 626.63.
+           05  2019-V190-CHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 614.10.
+           05  2019-V190-CHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 285.35.
+           05  2019-V190-CHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 279.64.
+           05  2019-V190-IRC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 87.44.
+           05  2019-V190-IRC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 85.69.
+           05  2019-V190-IRC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 74.11.
+           05  2019-V190-IRC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 72.63.
+           05  2019-V190-GIC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 444.99.
+           05  2019-V190-GIC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 436.09.
+           05  2019-V190-GIC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 250.03.
+           05  2019-V190-GIC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 245.03.
+      *
+      *----------------------------------------------------------------*
+      *  2020-V200 RATES                                             *
+      *----------------------------------------------------------------*
+       01  RATE-TABLE-2020-V200.
+           05  2020-V200-LOW-RHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 110.14.
+           05  2020-V200-LOW-RHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 107.94.
+           05  2020-V200-LOW-RHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 50.13.
+           05  2020-V200-LOW-RHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 49.13.
+           05  2020-V200-HIGH-RHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 129.35.
+           05  2020-V200-HIGH-RHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 126.76.
+           05  2020-V200-HIGH-RHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 58.90.
+           05  2020-V200-HIGH-RHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 57.72.
+           05  2020-V200-CHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 643.32.
+           05  2020-V200-CHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 630.45.
+           05  2020-V200-CHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 292.94.
+           05  2020-V200-CHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 287.08.
+           05  2020-V200-IRC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 89.79.
+           05  2020-V200-IRC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 87.99.
+           05  2020-V200-IRC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 76.10.
+           05  2020-V200-IRC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 74.58.
+           05  2020-V200-GIC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 457.03.
+           05  2020-V200-GIC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 447.89.
+           05  2020-V200-GIC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 256.78.
+           05  2020-V200-GIC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 251.64.
+      *
+      *----------------------------------------------------------------*
+      *  2021-V210 RATES                                             *
+      *----------------------------------------------------------------*
+       01  RATE-TABLE-2021-V210.
+           05  2021-V210-LOW-RHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 112.08.
+           05  2021-V210-LOW-RHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 109.84.
+           05  2021-V210-LOW-RHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 51.02.
+           05  2021-V210-LOW-RHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 50.00.
+           05  2021-V210-HIGH-RHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 131.66.
+           05  2021-V210-HIGH-RHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 129.03.
+           05  2021-V210-HIGH-RHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 59.94.
+           05  2021-V210-HIGH-RHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 58.74.
+           05  2021-V210-CHC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 654.59.
+           05  2021-V210-CHC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 641.50.
+           05  2021-V210-CHC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 298.09.
+           05  2021-V210-CHC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 292.13.
+           05  2021-V210-IRC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 91.37.
+           05  2021-V210-IRC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 89.54.
+           05  2021-V210-IRC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 77.44.
+           05  2021-V210-IRC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 75.89.
+           05  2021-V210-GIC-LS-RATE
+                   PIC 9(03)V9(02) VALUE 465.06.
+           05  2021-V210-GIC-LS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 455.76.
+           05  2021-V210-GIC-NLS-RATE
+                   PIC 9(03)V9(02) VALUE 261.30.
+           05  2021-V210-GIC-NLS-RATE-Q
+                   PIC 9(03)V9(02) VALUE 256.07.
+      *
